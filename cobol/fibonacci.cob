@@ -1,44 +1,698 @@
-      >>source free 
+      >>source free
 identification division.
 program-id. fibonacci-main.
-     
+*> ==================================================================
+*> Author:        Data Processing / Batch Systems
+*> Date-Written:  2026-08-08
+*> Purpose:       Drive the "fibonacci" subprogram over a batch of
+*>                NUM requests read from FIBONACCI-INPUT, writing
+*>                the computed FIB-NUM for each to FIBONACCI-REPORT.
+*> ------------------------------------------------------------------
+*> Maintenance history
+*>   2026-08-08  dp  Converted from a single interactive
+*>                   ACCEPT/DISPLAY into file-driven batch
+*>                   processing of a whole day's list of NUM
+*>                   requests in one run.
+*>   2026-08-08  dp  Added a FIBONACCI-CHECKPOINT record, rewritten
+*>                   after every successful call, so a restart after
+*>                   an abend resumes past the last NUM we already
+*>                   booked to the report instead of redoing the run.
+*>   2026-08-08  dp  Added a full-sequence listing mode (FI-MODE "F")
+*>                   that walks 0 through NUM and prints the whole
+*>                   sequence with page headers, so we no longer have
+*>                   to run the program once per term to assemble it.
+*>   2026-08-08  dp  Batch mode now falls back to a validated
+*>                   interactive ACCEPT of NUM when FIBONACCI-INPUT
+*>                   is not present, so a standalone terminal run
+*>                   still gets immediate feedback on a bad entry
+*>                   instead of a nonsense result.
+*>   2026-08-08  dp  RETURN-CODE is now reset to zero at the start of
+*>                   every run, and raised to 4 at every call site
+*>                   whenever WS-OVERFLOW-DETECTED comes back true, so
+*>                   a run that hit overflow on any term -- batch,
+*>                   full-sequence, or interactive -- is visible to
+*>                   DAILY-BATCH-DRIVER (and to a job scheduler)
+*>                   without having to scan FIBOUT for the OVERFLOW
+*>                   marker. This also caught a real bug in the
+*>                   overflow flag itself: it was being passed BY
+*>                   CONTENT (a COBOL BY-phrase applies to every
+*>                   operand after it, not just the first), so the
+*>                   "fibonacci" subprogram's SET of the flag never
+*>                   made it back here -- the OVERFLOW marker on the
+*>                   report had never actually fired. Changed to BY
+*>                   REFERENCE so the flag is a real output parameter,
+*>                   which RETURN-CODE now rides on. (RETURN-CODE is
+*>                   set here in the caller rather than inside
+*>                   "fibonacci" itself because that subprogram
+*>                   RETURNs FIB-NUM through a BASED linkage item, and
+*>                   this compiler's generated code for a BASED
+*>                   RETURNING item shares storage with RETURN-CODE --
+*>                   assigning RETURN-CODE inside such a subprogram
+*>                   corrupts the returned value instead of setting the
+*>                   register the caller sees.)
+*>   2026-08-08  dp  Batch and full-sequence mode raise WS-MAX-RETURN-
+*>                   CODE instead of RETURN-CODE at each per-term
+*>                   overflow check, and RETURN-CODE is only set once,
+*>                   from WS-MAX-RETURN-CODE, as the last statement
+*>                   before GOBACK. Every "fibonacci" call in the loop
+*>                   -- including one for a term that does not
+*>                   overflow -- ends with RETURN-CODE at zero, which
+*>                   was clearing an overflow already raised on an
+*>                   earlier term before this program got back here.
+*>   2026-08-08  dp  Added CONTROL-CARD (CTLCARD) as a second, unattended
+*>                   source of the NUM request when FIBONACCI-INPUT is
+*>                   not present: a single CTLCARD record is mapped into
+*>                   the same FI-MODE/FI-NUM fields FIBONACCI-INPUT uses,
+*>                   so it drives the existing checkpoint/report/
+*>                   terminate paragraphs exactly like a one-record
+*>                   batch file. The interactive ACCEPT prompt now runs
+*>                   only when neither FIBONACCI-INPUT nor CTLCARD is
+*>                   present.
+*>   2026-08-08  dp  Added FIB-CACHE, an indexed file keyed by NUM, so a
+*>                   term already computed on a prior run (or earlier in
+*>                   this one) is read back instead of recomputed: batch,
+*>                   full-sequence, and interactive term lookups all now
+*>                   go through 2400-FIB-LOOKUP-OR-COMPUTE, which reads
+*>                   FIB-CACHE first and only calls "fibonacci" -- then
+*>                   writes the result back -- on a cache miss.
+*>   2026-08-08  dp  Now logs a START entry to JOBLOG at the top of the
+*>                   run and an END entry (with the final WS-MAX-
+*>                   RETURN-CODE) right before GOBACK, via the shared
+*>                   JOBLOG-WRITER, so this step shows up in the day's
+*>                   operational audit trail alongside the other six.
+*>                   The START/END event tags are passed from WS
+*>                   fields sized to match JOBLOG-WRITER's LINKAGE
+*>                   picture rather than as inline literals -- a
+*>                   literal shorter than the receiving PIC X(05) was
+*>                   letting the second call's WRITE fail silently
+*>                   with a bad file status.
+*>   2026-08-08  dp  Fixed two restart-checkpoint bugs found in review.
+*>                   First, FIBCKPT was never cleared once a batch run
+*>                   drained its input cleanly, so a fully successful
+*>                   night's run left a checkpoint behind that made
+*>                   the next night's run treat every NUM at or below
+*>                   last night's last-processed NUM as already done
+*>                   -- silently skipping most or all of a repeating
+*>                   or overlapping daily NUM range. 8000-TERMINATE
+*>                   now clears FIBCKPT (opens it OUTPUT and closes it
+*>                   again with nothing written) once the drain loop
+*>                   reaches end of input, so only an abend -- which
+*>                   never reaches 8000-TERMINATE -- leaves a
+*>                   checkpoint behind for the next run to resume
+*>                   from. Second, 1000-INITIALIZE always opened
+*>                   FIBONACCI-REPORT OUTPUT before the checkpoint was
+*>                   even read, truncating FIBOUT on a genuine restart
+*>                   and losing every line already booked before the
+*>                   abend -- contradicting FIBOMAIN.jcl's own
+*>                   DISP=(MOD,KEEP,KEEP) on that DD. The checkpoint is
+*>                   now read first, and FIBONACCI-REPORT is opened
+*>                   EXTEND when WS-RESTART-ACTIVE is set (falling back
+*>                   to OUTPUT if FIBOUT does not exist yet), OUTPUT
+*>                   otherwise -- the same EXTEND-with-OUTPUT-fallback
+*>                   pattern JOBLOG-WRITER already uses.
+*>   2026-08-09  dp  FIBCKPT used to carry the last-processed NUM
+*>                   value, and a restart skipped every later record
+*>                   whose NUM was <= that value -- safe only if
+*>                   FIBONACCI-INPUT is strictly ascending and unique,
+*>                   which nothing enforces. A file like 5, 3, 5, 2
+*>                   with an abend after the first record would have
+*>                   silently dropped every later "5" and the "3" and
+*>                   "2" on restart even though none of them had been
+*>                   processed yet. FIBCKPT now carries WS-RECORD-SEQ,
+*>                   a position counter incremented once per record
+*>                   actually read from FIBONACCI-INPUT, and restart
+*>                   skip compares that position against the
+*>                   checkpointed count instead of comparing NUM
+*>                   values -- a true "skip ahead to where we left
+*>                   off" regardless of what values the input repeats
+*>                   or how it is ordered.
+*>   2026-08-09  dp  5100-ACCEPT-AND-VALIDATE-NUM rejected almost
+*>                   every valid interactive entry: ACCEPT left-
+*>                   justifies the typed digits into WS-NUM-INPUT and
+*>                   space-fills the rest, and IS NUMERIC is false for
+*>                   a PIC X field with embedded/trailing spaces, so
+*>                   anything shorter than a full six digits (i.e.
+*>                   every NUM below 100000) failed "NUM MUST BE
+*>                   NUMERIC". WS-NUM-INPUT is now JUSTIFIED RIGHT, so
+*>                   ACCEPT right-aligns the entry instead, and the
+*>                   leading spaces left over from a short entry are
+*>                   zero-filled before the NUMERIC test. The
+*>                   negative-entry check moved from testing position
+*>                   1 (no longer where a "-" lands once the field is
+*>                   right-justified) to an INSPECT TALLYING for "-"
+*>                   anywhere in the field.
+*> ==================================================================
+
+environment division.
+input-output section.
+file-control.
+    select fibonacci-input  assign to "FIBIN"
+        organization is line sequential
+        file status is ws-input-status.
+    select fibonacci-report assign to "FIBOUT"
+        organization is line sequential
+        file status is ws-report-status.
+    select fibonacci-checkpoint assign to "FIBCKPT"
+        organization is line sequential
+        file status is ws-ckpt-status.
+    select control-card       assign to "CTLCARD"
+        organization is line sequential
+        file status is ws-ctlcard-status.
+    select fib-cache            assign to "FIBCACHE"
+        organization is indexed
+        access mode is dynamic
+        record key is fc-num
+        file status is ws-fibcache-status.
+
 data division.
+file section.
+fd  fibonacci-input.
+01  fib-input-record.
+    05  fi-mode                         pic x(01).
+    88  fi-mode-single                              value "S".
+    88  fi-mode-full-sequence                       value "F".
+    05  fi-num                          pic 9(6).
+
+fd  fibonacci-report.
+01  fib-report-record                   pic x(80).
+
+fd  fibonacci-checkpoint.
+01  ckpt-record.
+    05  ckpt-record-count               pic 9(6).
+
+fd  control-card.
+01  ctl-card-record.
+    05  ctl-mode                        pic x(01).
+    05  ctl-num                         pic 9(6).
+
+fd  fib-cache.
+01  fc-record.
+    05  fc-num                          pic 9(6).
+    05  fc-value                        pic 9(6).
+    05  fc-overflow-flag                pic x(01).
+        88  fc-overflow-detected                    value "Y".
+        88  fc-overflow-not-detected                value "N".
+
 working-storage section.
-01         num                                 pic 9(6) comp-5.
-01         fib-num                             pic 9(6) comp-5.
-           
+01  num                                 pic 9(6) comp-5.
+01  fib-num                             pic 9(6) comp-5.
+01  ws-eof-switch                       pic x(01) value "N".
+    88  ws-end-of-input                          value "Y".
+01  ws-input-status                     pic x(02) value spaces.
+    88  ws-input-found                            value "00".
+01  ws-batch-mode-switch                pic x(01) value "N".
+    88  ws-batch-mode-active                      value "Y".
+01  ws-ctlcard-status                   pic x(02) value spaces.
+    88  ws-ctlcard-found                           value "00".
+01  ws-ctlcard-mode-switch               pic x(01) value "N".
+    88  ws-ctlcard-mode-active                     value "Y".
+01  ws-fibcache-status                   pic x(02) value spaces.
+    88  ws-fibcache-found                           value "00".
+    88  ws-fibcache-not-found                       value "35".
+01  ws-lookup-num                        pic 9(6) comp-5.
+01  ws-max-num                          pic 9(6) comp-5 value 999999.
+01  ws-num-input                        pic x(06) justified right.
+01  ws-num-neg-count                    pic 9(02) comp-5 value zero.
+01  ws-num-valid-switch                 pic x(01) value "N".
+    88  ws-num-valid                              value "Y".
+01  ws-ckpt-status                      pic x(02) value spaces.
+    88  ws-ckpt-found                             value "00".
+01  ws-report-status                    pic x(02) value spaces.
+    88  ws-report-not-found                       value "35".
+01  ws-record-seq                       pic 9(6) comp-5 value zero.
+01  ws-restart-count                    pic 9(6) comp-5 value zero.
+01  ws-restart-switch                   pic x(01) value "N".
+    88  ws-restart-active                         value "Y".
+01  ws-overflow-flag                    pic x(01).
+    88  ws-overflow-detected                     value "Y".
+    88  ws-overflow-not-detected                 value "N".
+01  ws-max-return-code                  pic 9(03) comp-5 value zero.
+01  ws-joblog-program-name              pic x(20) value "FIBONACCI-MAIN".
+01  ws-joblog-event-start               pic x(05) value "START".
+01  ws-joblog-event-end                 pic x(05) value "END".
+01  ws-report-line.
+    05  rl-label                        pic x(15) value "FIBONACCI TERM:".
+    05  filler                          pic x(01) value space.
+    05  rl-num                          pic zzzzz9.
+    05  filler                          pic x(05) value spaces.
+    05  rl-value-label                  pic x(06) value "VALUE:".
+    05  filler                          pic x(01) value space.
+    05  rl-fib-num                      pic zzzzz9.
+    05  filler                          pic x(01) value space.
+    05  rl-overflow-msg                 pic x(20).
+01  ws-page-number                      pic 9(4) comp-5 value 1.
+01  ws-line-count                       pic 9(4) comp-5 value 99.
+01  ws-lines-per-page                   pic 9(4) comp-5 value 55.
+01  ws-seq-term                         pic 9(6) comp-5.
+01  ws-blank-line                       pic x(80) value spaces.
+01  ws-heading-line-1.
+    05  filler                          pic x(30)
+        value "FIBONACCI SEQUENCE LISTING".
+    05  filler                          pic x(05) value "PAGE:".
+    05  hl-page-number                  pic zzz9.
+01  ws-heading-line-2.
+    05  filler                          pic x(10) value "TERM".
+    05  filler                          pic x(10) value "VALUE".
+01  ws-sequence-line.
+    05  sl-term                         pic zzzzz9.
+    05  filler                          pic x(05) value spaces.
+    05  sl-value                        pic zzzzz9.
+    05  filler                          pic x(01) value space.
+    05  sl-overflow-msg                 pic x(20).
+
 procedure division.
-accept num
-call "fibonacci" using content num returning fib-num
-display fib-num
-.
+0000-mainline.
+    move zero to return-code
+    move zero to ws-max-return-code
+    call "JOBLOG-WRITER" using ws-joblog-program-name,
+        ws-joblog-event-start, ws-max-return-code
+    perform 1000-initialize
+    perform 1300-open-fib-cache
+    if ws-batch-mode-active
+        perform 2000-process-request thru 2000-exit
+            until ws-end-of-input
+        perform 8000-terminate
+    else
+        perform 5000-interactive-run thru 5000-exit
+    end-if
+    close fib-cache
+    call "JOBLOG-WRITER" using ws-joblog-program-name,
+        ws-joblog-event-end, ws-max-return-code
+    move ws-max-return-code to return-code
+    goback
+    .
+
+1000-initialize.
+    open input fibonacci-input
+    if ws-input-found
+        set ws-batch-mode-active to true
+        perform 1100-read-checkpoint
+        perform 1150-open-report
+        perform 2100-read-input
+    else
+        perform 1200-read-control-card
+    end-if
+    .
+
+1100-read-checkpoint.
+    open input fibonacci-checkpoint
+    if ws-ckpt-found
+        read fibonacci-checkpoint
+            at end
+                continue
+            not at end
+                move ckpt-record-count to ws-restart-count
+                set ws-restart-active to true
+        end-read
+    end-if
+    close fibonacci-checkpoint
+    .
+
+1150-open-report.
+    if ws-restart-active
+        open extend fibonacci-report
+        if ws-report-not-found
+            open output fibonacci-report
+        end-if
+    else
+        open output fibonacci-report
+    end-if
+    .
+
+1200-read-control-card.
+    open input control-card
+    if ws-ctlcard-found
+        set ws-batch-mode-active to true
+        set ws-ctlcard-mode-active to true
+        perform 1100-read-checkpoint
+        perform 1150-open-report
+        read control-card
+            at end
+                set ws-end-of-input to true
+            not at end
+                move ctl-mode to fi-mode
+                move ctl-num  to fi-num
+        end-read
+        close control-card
+    end-if
+    .
+
+1300-open-fib-cache.
+    open i-o fib-cache
+    if ws-fibcache-not-found
+        open output fib-cache
+        close fib-cache
+        open i-o fib-cache
+    end-if
+    .
+
+2000-process-request.
+    if ws-end-of-input
+        go to 2000-exit
+    end-if
+
+    move fi-num to num
+    if ws-restart-active
+        and ws-record-seq <= ws-restart-count
+        go to 2000-skip-request
+    end-if
+
+    if fi-mode-full-sequence
+        perform 3000-print-sequence thru 3000-exit
+    else
+        perform 2300-print-single-term thru 2300-exit
+    end-if
+
+    perform 2200-write-checkpoint
+    .
+2000-skip-request.
+    perform 2100-read-input
+    .
+2000-exit.
+    exit
+    .
+
+2300-print-single-term.
+    set ws-overflow-not-detected to true
+    move num to ws-lookup-num
+    perform 2400-fib-lookup-or-compute thru 2400-exit
+
+    move num     to rl-num
+    move fib-num to rl-fib-num
+    if ws-overflow-detected
+        move "*** OVERFLOW ***" to rl-overflow-msg
+        if ws-max-return-code < 4
+            move 4 to ws-max-return-code
+        end-if
+    else
+        move spaces to rl-overflow-msg
+    end-if
+    write fib-report-record from ws-report-line
+    .
+2300-exit.
+    exit
+    .
+
+2400-fib-lookup-or-compute.
+    move ws-lookup-num to fc-num
+    read fib-cache
+        invalid key
+            call "fibonacci" using by content ws-lookup-num
+                                    by reference ws-overflow-flag
+                returning fib-num
+            move ws-lookup-num    to fc-num
+            move fib-num          to fc-value
+            move ws-overflow-flag to fc-overflow-flag
+            write fc-record
+                invalid key
+                    continue
+            end-write
+        not invalid key
+            move fc-value          to fib-num
+            move fc-overflow-flag  to ws-overflow-flag
+    end-read
+    .
+2400-exit.
+    exit
+    .
+
+2100-read-input.
+    if ws-ctlcard-mode-active
+        set ws-end-of-input to true
+    else
+        read fibonacci-input
+            at end
+                set ws-end-of-input to true
+            not at end
+                add 1 to ws-record-seq
+        end-read
+    end-if
+    .
+
+2200-write-checkpoint.
+    open output fibonacci-checkpoint
+    move ws-record-seq to ckpt-record-count
+    write ckpt-record
+    close fibonacci-checkpoint
+    .
+
+3000-print-sequence.
+    move 99 to ws-line-count
+    move 0 to ws-seq-term
+    perform 3100-print-sequence-line thru 3100-exit
+        until ws-seq-term > num
+    .
+3000-exit.
+    exit
+    .
+
+3100-print-sequence-line.
+    if ws-line-count >= ws-lines-per-page
+        perform 3200-print-page-headers thru 3200-exit
+    end-if
+
+    set ws-overflow-not-detected to true
+    move ws-seq-term to ws-lookup-num
+    perform 2400-fib-lookup-or-compute thru 2400-exit
+
+    move ws-seq-term to sl-term
+    move fib-num     to sl-value
+    if ws-overflow-detected
+        move "*** OVERFLOW ***" to sl-overflow-msg
+        if ws-max-return-code < 4
+            move 4 to ws-max-return-code
+        end-if
+    else
+        move spaces to sl-overflow-msg
+    end-if
+    write fib-report-record from ws-sequence-line
+    add 1 to ws-line-count
+    add 1 to ws-seq-term
+    .
+3100-exit.
+    exit
+    .
+
+3200-print-page-headers.
+    if ws-line-count not = 99
+        write fib-report-record from ws-blank-line
+        add 1 to ws-page-number
+    end-if
+    move ws-page-number to hl-page-number
+    write fib-report-record from ws-heading-line-1
+    write fib-report-record from ws-blank-line
+    write fib-report-record from ws-heading-line-2
+    move 3 to ws-line-count
+    .
+3200-exit.
+    exit
+    .
+
+8000-terminate.
+    close fibonacci-input
+    close fibonacci-report
+    perform 8100-clear-checkpoint
+    .
+
+8100-clear-checkpoint.
+    open output fibonacci-checkpoint
+    close fibonacci-checkpoint
+    .
+
+5000-interactive-run.
+    close fibonacci-input
+    perform 5100-accept-and-validate-num thru 5100-exit
+        until ws-num-valid
+
+    set ws-overflow-not-detected to true
+    move num to ws-lookup-num
+    perform 2400-fib-lookup-or-compute thru 2400-exit
+
+    display "FIBONACCI TERM: " num " VALUE: " fib-num
+    if ws-overflow-detected
+        display "*** OVERFLOW *** -- true value exceeds PIC 9(6)"
+        if ws-max-return-code < 4
+            move 4 to ws-max-return-code
+        end-if
+    end-if
+    .
+5000-exit.
+    exit
+    .
+
+5100-accept-and-validate-num.
+    move "N" to ws-num-valid-switch
+    display "ENTER NUM (0 - 999999): " with no advancing
+    accept ws-num-input
+
+    move zero to ws-num-neg-count
+    inspect ws-num-input tallying ws-num-neg-count for all "-"
+    if ws-num-neg-count > 0
+        display "*** INVALID ENTRY -- NUM MAY NOT BE NEGATIVE ***"
+        go to 5100-exit
+    end-if
+
+*> ACCEPT left-justifies the typed digits into WS-NUM-INPUT's six
+*> positions and space-fills the rest; WS-NUM-INPUT is declared
+*> JUSTIFIED RIGHT so ACCEPT instead right-aligns them, and the
+*> leading spaces left over from a short entry (e.g. "5") are then
+*> zero-filled so the IS NUMERIC test and the MOVE below see a
+*> proper six-digit number instead of failing on embedded spaces.
+    inspect ws-num-input replacing leading space by "0"
+
+    if ws-num-input is not numeric
+        display "*** INVALID ENTRY -- NUM MUST BE NUMERIC ***"
+        go to 5100-exit
+    end-if
+
+    move ws-num-input to num
+    if num > ws-max-num
+        display "*** INVALID ENTRY -- NUM EXCEEDS MAXIMUM ***"
+        go to 5100-exit
+    end-if
+
+    set ws-num-valid to true
+    .
+5100-exit.
+    exit
+    .
 end program fibonacci-main.
- 
+
 identification division.
 program-id. fibonacci recursive.
+*> ==================================================================
+*> Maintenance history
+*>   2026-08-08  dp  Replaced the double recursive CALL per level
+*>                   with an iterative build-up of the sequence.
+*>                   The old form issued two recursive CALLs at
+*>                   every level and cost grew exponentially with
+*>                   NUM; this walks 2 through NUM once, keeping
+*>                   only the previous two terms.
+*>   2026-08-08  dp  Added overflow detection: FIB-OVERFLOW-FLAG is
+*>                   set to "Y" and FIB-NUM is pegged at MAX-FIB-VALUE
+*>                   whenever the true term would no longer fit in
+*>                   PIC 9(6), so a truncated result can no longer be
+*>                   mistaken for a correct one.
+*>   2026-08-08  dp  Added a MAX-NUM-THRESHOLD guard ahead of the
+*>                   EVALUATE: NUM above the threshold is rejected
+*>                   (overflow indicated) rather than run through the
+*>                   loop. The 2026-08-08 iterative rewrite already
+*>                   removed the per-level recursive CALLs that used
+*>                   to put this job at risk of a long or
+*>                   stack-exhausting run, so this guard now protects
+*>                   the batch window rather than the call stack.
+*>   2026-08-08  dp  FIB-OVERFLOW-FLAG is now passed BY REFERENCE
+*>                   from fibonacci-main instead of BY CONTENT -- a
+*>                   copy never reported back an overflow to the
+*>                   caller at all, so the caller now raises its own
+*>                   RETURN-CODE on overflow instead of this
+*>                   subprogram trying to (this compiler's generated
+*>                   code for a BASED RETURNING item -- FIB-NUM here --
+*>                   shares storage with RETURN-CODE, so setting
+*>                   RETURN-CODE in here corrupts the returned value
+*>                   instead of the register the caller sees).
+*>   2026-08-08  dp  FIB-NUM used to ALLOCATE a fresh heap cell on every
+*>                   single call and never FREE it, so a long batch run
+*>                   (or the FIB-CACHE misses added alongside it) leaked
+*>                   one cell per term. FIB-NUM is now ALLOCATEd once,
+*>                   the first time this program runs, and every later
+*>                   call points it back at that same pre-sized cell via
+*>                   SET ADDRESS OF -- WS-POOL-PTR remembers the address
+*>                   across calls in WORKING-STORAGE, which (unlike
+*>                   LOCAL-STORAGE) still persists call to call even
+*>                   though this program is RECURSIVE.
+*>   2026-08-08  dp  MAX-NUM-THRESHOLD was set to 999999, the same as
+*>                   MAX-FIB-VALUE and the largest value a PIC 9(6) NUM
+*>                   can ever hold, so the guard ahead of the EVALUATE
+*>                   could never actually reject anything. Lowered to
+*>                   500000 -- large enough to leave every NUM this
+*>                   batch window has ever been run with well under the
+*>                   guard, small enough that a fat-fingered near-
+*>                   maximum NUM is still caught. Kept as a single
+*>                   named LOCAL-STORAGE constant an operator changes
+*>                   directly, the same way MAX-FIB-VALUE itself is
+*>                   "configured".
+*>   2026-08-09  dp  0000-EXIT was a bare EXIT, not a terminator, so
+*>                   both the normal fall-through out of the EVALUATE
+*>                   and the overflow branch's GO TO 0000-EXIT dropped
+*>                   straight into 1000-BUILD-TERM and ran one extra,
+*>                   unconditional term build before finally falling
+*>                   off the end of the program -- every in-range term
+*>                   from NUM >= 2 came back one step ahead of the true
+*>                   sequence, and NUM 0/1 ran 1000-BUILD-TERM once
+*>                   against never-initialized 2-BEFORE/WORK-TERM.
+*>                   0000-EXIT now does GOBACK, so every path out of
+*>                   0000-MAIN actually ends the call instead of
+*>                   falling through.
+*> ==================================================================
 
 data division.
+working-storage section.
+01  ws-fib-num-pool-ptr                 usage pointer.
+01  ws-fib-num-pool-switch              pic x(01) value "N".
+    88  ws-fib-num-pool-ready                     value "Y".
+
 local-storage section.
 01  1-before                            pic 9(6) comp-5.
 01  2-before                            pic 9(6) comp-5.
- 
+01  work-term                           pic 9(6) comp-5.
+01  max-fib-value                       pic 9(6) comp-5 value 999999.
+01  max-num-threshold                   pic 9(6) comp-5 value 500000.
+
 linkage section.
-01  num     pic 9(6) comp-5.
+01  num              pic 9(6) comp-5.
+01  fib-overflow-flag pic x(01).
+    88  fib-overflow-detected                    value "Y".
+    88  fib-overflow-not-detected                value "N".
 01  fib-num pic 9(6) comp-5 based.
- 
-procedure division using num returning fib-num.
-	allocate fib-num
-	evaluate num
+
+procedure division using num, fib-overflow-flag returning fib-num.
+0000-main.
+    if ws-fib-num-pool-ready
+        set address of fib-num to ws-fib-num-pool-ptr
+    else
+        allocate fib-num
+        set ws-fib-num-pool-ptr to address of fib-num
+        set ws-fib-num-pool-ready to true
+    end-if
+    set fib-overflow-not-detected to true
+
+    if num > max-num-threshold
+        set fib-overflow-detected to true
+        move max-fib-value to fib-num
+        go to 0000-exit
+    end-if
+
+    evaluate num
     when 0
          move 0 to fib-num
     when 1
-      	 move 1 to fib-num
+         move 1 to fib-num
     when other
-       	 subtract 1 from num
-       	 call "fibonacci" using content num returning 1-before
-       	 subtract 1 from num
-       	 call "fibonacci" using content num returning 2-before
-       	 add 1-before to 2-before giving fib-num
+         move 0 to 2-before
+         move 1 to fib-num
+         move 2 to work-term
+         perform 1000-build-term thru 1000-exit
+             until work-term > num
+                or fib-overflow-detected
     end-evaluate
     .
+0000-exit.
+    goback
+    .
+
+1000-build-term.
+    if (max-fib-value - fib-num) < 2-before
+        set fib-overflow-detected to true
+        move max-fib-value to fib-num
+        go to 1000-exit
+    end-if
+    move fib-num to 1-before
+    add 2-before to fib-num
+    move 1-before to 2-before
+    add 1 to work-term
+    .
+1000-exit.
+    exit
+    .
 end   program fibonacci.
