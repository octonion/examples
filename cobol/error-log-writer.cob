@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERROR-LOG-WRITER.
+      *> ==================================================================
+      *> Author:        Data Processing / Batch Systems
+      *> Date-Written:  2026-08-08
+      *> Purpose:       Common append-only ERROR-LOG utility. Any
+      *>                program can CALL this with its own name and a
+      *>                message to leave a timestamped record of a
+      *>                condition that was handled but should not pass
+      *>                unnoticed (a SIZE ERROR, a skipped diagnostic,
+      *>                and so on).
+      *> ------------------------------------------------------------------
+      *> Maintenance history
+      *>   2026-08-08  dp  Initial version, first used by ARITH-CALC's
+      *>                   ON SIZE ERROR handling.
+      *> ==================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG.
+       01  ERROR-LOG-RECORD            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ERROR-LOG-STATUS         PIC X(02) VALUE SPACES.
+           88  WS-ERROR-LOG-NOT-FOUND          VALUE "35".
+       01  WS-CURRENT-DATE             PIC X(08).
+       01  WS-CURRENT-TIME             PIC X(08).
+       01  WS-ERROR-LOG-LINE.
+           05  EL-DATE                 PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  EL-TIME                 PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  EL-PROGRAM-OUT          PIC X(20).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  EL-MESSAGE-OUT          PIC X(60).
+
+       LINKAGE SECTION.
+       01  EL-IN-PROGRAM               PIC X(20).
+       01  EL-IN-MESSAGE               PIC X(60).
+
+       PROCEDURE DIVISION USING EL-IN-PROGRAM, EL-IN-MESSAGE.
+       0000-MAINLINE.
+           OPEN EXTEND ERROR-LOG
+           IF WS-ERROR-LOG-NOT-FOUND
+               OPEN OUTPUT ERROR-LOG
+           END-IF
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+           MOVE WS-CURRENT-DATE  TO EL-DATE
+           MOVE WS-CURRENT-TIME  TO EL-TIME
+           MOVE EL-IN-PROGRAM    TO EL-PROGRAM-OUT
+           MOVE EL-IN-MESSAGE    TO EL-MESSAGE-OUT
+           WRITE ERROR-LOG-RECORD FROM WS-ERROR-LOG-LINE
+
+           CLOSE ERROR-LOG
+           GOBACK.
+       END PROGRAM ERROR-LOG-WRITER.
