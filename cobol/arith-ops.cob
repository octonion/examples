@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARITH-OPS.
+      *> ==================================================================
+      *> Author:        Data Processing / Batch Systems
+      *> Date-Written:  2026-08-08
+      *> Purpose:       Single, callable home for the add/subtract/
+      *>                multiply/divide logic that used to live inline
+      *>                in languages/cobol/addition.cob, so that logic
+      *>                can be exercised by a regression job the same
+      *>                way ARITH-CALC already is.
+      *> ------------------------------------------------------------------
+      *> Maintenance history
+      *>   2026-08-08  dp  Initial version, extracted from addition.cob.
+      *>                   OP-CODE selects the operation; the ADD path
+      *>                   sums AO-OPERAND-COUNT entries out of
+      *>                   AO-OPERAND-TABLE, and the other three
+      *>                   operate on AO-X/AO-Y, matching what
+      *>                   addition.cob did inline.
+      *>   2026-08-08  dp  Added ON SIZE ERROR handling to all four
+      *>                   operations (including divide-by-zero, which
+      *>                   COBOL also reports through ON SIZE ERROR) --
+      *>                   an overflowed or undefined result now zeroes
+      *>                   AO-Z and AO-REMAINDER, is flagged to
+      *>                   ERROR-LOG via ERROR-LOG-WRITER, and raises
+      *>                   RETURN-CODE to 16, the same convention
+      *>                   ARITH-CALC already uses. RETURN-CODE is only
+      *>                   ever raised here, never lowered, so a worse
+      *>                   condition from an earlier call in the same
+      *>                   run is not masked.
+      *>   2026-08-09  dp  1000-SUM-OPERANDS now stops adding further
+      *>                   operands the moment 9000-SIZE-ERROR fires --
+      *>                   it used to keep looping and adding later
+      *>                   operands onto the just-zeroed AO-Z, so the
+      *>                   ADD path could come back with a plausible-
+      *>                   looking nonzero total instead of the zeroed
+      *>                   AO-Z the other three operations correctly
+      *>                   leave behind on overflow.
+      *> ==================================================================
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-OP-INDEX               PIC 9(02) COMP-5.
+       01 WS-ERR-PROGRAM-NAME       PIC X(20) VALUE "ARITH-OPS".
+       01 WS-ERR-MESSAGE            PIC X(60) VALUE
+           "ARITHMETIC OPERATION -- SIZE ERROR".
+       01 WS-OVERFLOW-SWITCH        PIC X(01) VALUE "N".
+           88 WS-OVERFLOW-DETECTED          VALUE "Y".
+
+       LINKAGE SECTION.
+       01 AO-OP-CODE                PIC X(01).
+           88 AO-OP-ADD                     VALUE "A".
+           88 AO-OP-SUBTRACT                VALUE "S".
+           88 AO-OP-MULTIPLY                VALUE "M".
+           88 AO-OP-DIVIDE                  VALUE "D".
+       01 AO-OPERAND-COUNT          PIC 9(02) COMP-5.
+       01 AO-OPERAND-TABLE.
+           05 AO-OPERAND-ENTRY      PIC S9(9)V99 COMP-3
+               OCCURS 1 TO 20 TIMES DEPENDING ON AO-OPERAND-COUNT.
+       01 AO-X                      PIC S9(9)V99 COMP-3.
+       01 AO-Y                      PIC S9(9)V99 COMP-3.
+       01 AO-Z                      PIC S9(9)V99 COMP-3.
+       01 AO-REMAINDER              PIC S9(9)V99 COMP-3.
+
+       PROCEDURE DIVISION USING AO-OP-CODE, AO-OPERAND-COUNT,
+               AO-OPERAND-TABLE, AO-X, AO-Y, AO-Z, AO-REMAINDER.
+       0000-MAINLINE.
+           EVALUATE TRUE
+           WHEN AO-OP-ADD
+               PERFORM 1000-SUM-OPERANDS THRU 1000-EXIT
+           WHEN AO-OP-SUBTRACT
+               COMPUTE AO-Z ROUNDED = AO-X - AO-Y
+                   ON SIZE ERROR
+                       PERFORM 9000-SIZE-ERROR THRU 9000-EXIT
+               END-COMPUTE
+           WHEN AO-OP-MULTIPLY
+               COMPUTE AO-Z ROUNDED = AO-X * AO-Y
+                   ON SIZE ERROR
+                       PERFORM 9000-SIZE-ERROR THRU 9000-EXIT
+               END-COMPUTE
+           WHEN AO-OP-DIVIDE
+               DIVIDE AO-X BY AO-Y GIVING AO-Z ROUNDED REMAINDER
+                   AO-REMAINDER
+                   ON SIZE ERROR
+                       PERFORM 9000-SIZE-ERROR THRU 9000-EXIT
+               END-DIVIDE
+           END-EVALUATE
+           GOBACK
+           .
+
+       1000-SUM-OPERANDS.
+           MOVE ZERO TO AO-Z
+           MOVE "N" TO WS-OVERFLOW-SWITCH
+           PERFORM 1100-ADD-OPERAND THRU 1100-EXIT
+               VARYING WS-OP-INDEX FROM 1 BY 1
+               UNTIL WS-OP-INDEX > AO-OPERAND-COUNT
+                   OR WS-OVERFLOW-DETECTED
+           .
+       1000-EXIT.
+           EXIT
+           .
+
+       1100-ADD-OPERAND.
+           ADD AO-OPERAND-ENTRY (WS-OP-INDEX) TO AO-Z
+               ON SIZE ERROR
+                   PERFORM 9000-SIZE-ERROR THRU 9000-EXIT
+           END-ADD
+           .
+       1100-EXIT.
+           EXIT
+           .
+
+       9000-SIZE-ERROR.
+           MOVE ZERO TO AO-Z
+           MOVE ZERO TO AO-REMAINDER
+           SET WS-OVERFLOW-DETECTED TO TRUE
+           CALL "ERROR-LOG-WRITER" USING WS-ERR-PROGRAM-NAME,
+               WS-ERR-MESSAGE
+           IF RETURN-CODE < 16
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           .
+       9000-EXIT.
+           EXIT
+           .
+       END PROGRAM ARITH-OPS.
