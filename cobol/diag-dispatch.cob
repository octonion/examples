@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIAG-DISPATCH.
+      *> ==================================================================
+      *> Author:        Data Processing / Batch Systems
+      *> Date-Written:  2026-08-08
+      *> Purpose:       Looks a diagnostic call-site tag up in the
+      *>                DIAGTAB control table and hands back the
+      *>                routine name and argument count the caller
+      *>                should CALL. The caller still issues the actual
+      *>                CALL itself (COBOL's CALL statement takes a
+      *>                fixed argument list at compile time, and the
+      *>                call sites here don't all take the same
+      *>                arguments), but which routine name it CALLs is
+      *>                now driven entirely by this table instead of a
+      *>                literal in callon.cob -- adding, retiring, or
+      *>                repointing a diagnostic routine is a DIAGTAB
+      *>                change, not a callon.cob change.
+      *> ------------------------------------------------------------------
+      *> Maintenance history
+      *>   2026-08-08  dp  Initial version.
+      *>   2026-08-08  dp  An unrecognized call-site tag now also
+      *>                   raises RETURN-CODE to 8 (validation failure)
+      *>                   in addition to the existing ERROR-LOG entry,
+      *>                   so the caller's run is flagged even if
+      *>                   nobody reads ERROR-LOG. RETURN-CODE is only
+      *>                   ever raised, never lowered.
+      *>   2026-08-09  dp  DIAGTAB used to be a COPY-booked WORKING-
+      *>                   STORAGE table compiled directly into this
+      *>                   program -- adding or retiring a diagnostic
+      *>                   routine still meant editing diagtab.cpy and
+      *>                   recompiling, the same "code change" this
+      *>                   program exists to avoid. DIAGTAB is now a
+      *>                   real control-card dataset, read one record
+      *>                   at a time into WS-DIAGTAB-ENTRY the same way
+      *>                   ADDITION reads ADDCTL, so a routine can be
+      *>                   added or retired with a DIAGTAB data change
+      *>                   alone. The table is loaded once per run
+      *>                   (WS-DIAGTAB-LOADED stays TRUE across the
+      *>                   repeated CALLs callon.cob makes to this
+      *>                   program) rather than re-read on every call.
+      *>                   A missing DIAGTAB degrades the same way a
+      *>                   missing ADDCTL/CTLCARD does elsewhere in
+      *>                   this codebase: the table loads with zero
+      *>                   entries, every call-site tag then falls
+      *>                   through to the existing NOT FOUND path, and
+      *>                   the run is flagged via ERROR-LOG/RETURN-CODE
+      *>                   rather than abending.
+      *> ==================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIAG-TABLE ASSIGN TO "DIAGTAB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DIAGTAB-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DIAG-TABLE.
+       01  DIAGTAB-RECORD.
+           05  DT-IN-CALL-TAG              PIC X(20).
+           05  FILLER                      PIC X(01).
+           05  DT-IN-ROUTINE-NAME          PIC X(20).
+           05  FILLER                      PIC X(01).
+           05  DT-IN-ARG-COUNT             PIC 9(02).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ERR-PROGRAM-NAME         PIC X(20) VALUE "DIAG-DISPATCH".
+       01  WS-ERR-MESSAGE              PIC X(60) VALUE
+           "NO DIAGTAB ENTRY FOR CALL-SITE TAG".
+       01  WS-DIAGTAB-STATUS           PIC X(02) VALUE SPACES.
+           88  WS-DIAGTAB-FOUND                    VALUE "00".
+       01  WS-DIAGTAB-EOF-SWITCH       PIC X(01) VALUE "N".
+           88  WS-END-OF-DIAGTAB               VALUE "Y".
+       01  WS-DIAGTAB-LOAD-SWITCH      PIC X(01) VALUE "N".
+           88  WS-DIAGTAB-LOADED               VALUE "Y".
+       01  WS-DIAGTAB-COUNT            PIC 9(02) COMP-5 VALUE ZERO.
+       01  WS-DIAGTAB-TABLE.
+           05  WS-DIAGTAB-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-DIAGTAB-COUNT
+                   INDEXED BY DT-IDX.
+               10  DT-CALL-TAG             PIC X(20).
+               10  DT-ROUTINE-NAME         PIC X(20).
+               10  DT-ARG-COUNT            PIC 9(02).
+
+       LINKAGE SECTION.
+       01  DD-CALL-TAG                 PIC X(20).
+       01  DD-ROUTINE-NAME             PIC X(20).
+       01  DD-ARG-COUNT                PIC 9(02).
+       01  DD-FOUND-SWITCH             PIC X(01).
+           88  DD-TAG-FOUND                    VALUE "Y".
+           88  DD-TAG-NOT-FOUND                VALUE "N".
+
+       PROCEDURE DIVISION USING DD-CALL-TAG, DD-ROUTINE-NAME,
+               DD-ARG-COUNT, DD-FOUND-SWITCH.
+       0000-MAINLINE.
+           IF NOT WS-DIAGTAB-LOADED
+               PERFORM 1000-LOAD-DIAGTAB
+           END-IF
+
+           SET DD-TAG-NOT-FOUND TO TRUE
+           MOVE SPACES TO DD-ROUTINE-NAME
+           MOVE ZERO TO DD-ARG-COUNT
+
+           SET DT-IDX TO 1
+           SEARCH WS-DIAGTAB-ENTRY
+               AT END
+                   CALL "ERROR-LOG-WRITER" USING WS-ERR-PROGRAM-NAME,
+                       WS-ERR-MESSAGE
+                   IF RETURN-CODE < 8
+                       MOVE 8 TO RETURN-CODE
+                   END-IF
+                   GO TO 0000-EXIT
+               WHEN DT-CALL-TAG (DT-IDX) = DD-CALL-TAG
+                   MOVE DT-ROUTINE-NAME (DT-IDX) TO DD-ROUTINE-NAME
+                   MOVE DT-ARG-COUNT (DT-IDX)    TO DD-ARG-COUNT
+                   SET DD-TAG-FOUND TO TRUE
+           END-SEARCH
+           .
+       0000-EXIT.
+           GOBACK.
+
+       1000-LOAD-DIAGTAB.
+           MOVE ZERO TO WS-DIAGTAB-COUNT
+           OPEN INPUT DIAG-TABLE
+           IF WS-DIAGTAB-FOUND
+               PERFORM 1100-READ-DIAGTAB
+               PERFORM 1200-LOAD-ONE-ENTRY THRU 1200-EXIT
+                   UNTIL WS-END-OF-DIAGTAB
+                   OR WS-DIAGTAB-COUNT = 50
+               CLOSE DIAG-TABLE
+           END-IF
+           SET WS-DIAGTAB-LOADED TO TRUE
+           .
+
+       1100-READ-DIAGTAB.
+           READ DIAG-TABLE
+               AT END
+                   SET WS-END-OF-DIAGTAB TO TRUE
+           END-READ
+           .
+
+       1200-LOAD-ONE-ENTRY.
+           IF WS-END-OF-DIAGTAB
+               GO TO 1200-EXIT
+           END-IF
+           ADD 1 TO WS-DIAGTAB-COUNT
+           MOVE DT-IN-CALL-TAG     TO DT-CALL-TAG (WS-DIAGTAB-COUNT)
+           MOVE DT-IN-ROUTINE-NAME TO DT-ROUTINE-NAME (WS-DIAGTAB-COUNT)
+           MOVE DT-IN-ARG-COUNT    TO DT-ARG-COUNT (WS-DIAGTAB-COUNT)
+           PERFORM 1100-READ-DIAGTAB
+           .
+       1200-EXIT.
+           EXIT
+           .
+       END PROGRAM DIAG-DISPATCH.
