@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARITHQA.
+      *> ==================================================================
+      *> Author:        Data Processing / Batch Systems
+      *> Date-Written:  2026-08-08
+      *> Purpose:       Boundary-value regression job for the shared
+      *>                arithmetic subprograms behind add.cob,
+      *>                outcomes.cob, and addition.cob (ARITH-CALC and
+      *>                ARITH-OPS). Runs a fixed set of known-answer
+      *>                test cases -- zero, negative, maximum
+      *>                magnitude, forced overflow, and a variable-
+      *>                length operand list -- and writes a PASS/FAIL
+      *>                line per case plus a control-totals summary to
+      *>                QARPT, so a change to the shared arithmetic
+      *>                logic can be checked without hand-running every
+      *>                caller program.
+      *> ------------------------------------------------------------------
+      *> Maintenance history
+      *>   2026-08-08  dp  Initial version.
+      *> ==================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QA-REPORT ASSIGN TO "QARPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QA-REPORT.
+       01  QA-REPORT-RECORD            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TEST-COUNT               PIC 9(04) COMP-5 VALUE ZERO.
+       01  WS-PASS-COUNT               PIC 9(04) COMP-5 VALUE ZERO.
+       01  WS-FAIL-COUNT               PIC 9(04) COMP-5 VALUE ZERO.
+
+       01  WS-INT-X                    PIC S9(9) COMP-5.
+       01  WS-INT-Y                    PIC S9(9) COMP-5.
+       01  WS-INT-Z                    PIC S9(9) COMP-5.
+
+       01  WS-DEC-OP-CODE              PIC X(01).
+       01  WS-DEC-OPERAND-COUNT        PIC 9(02) COMP-5.
+       01  WS-DEC-OPERAND-TABLE.
+           05  WS-DEC-OPERAND-ENTRY    PIC S9(9)V99 COMP-3
+               OCCURS 1 TO 20 TIMES DEPENDING ON WS-DEC-OPERAND-COUNT.
+       01  WS-DEC-X                    PIC S9(9)V99 COMP-3.
+       01  WS-DEC-Y                    PIC S9(9)V99 COMP-3.
+       01  WS-DEC-Z                    PIC S9(9)V99 COMP-3.
+       01  WS-DEC-REMAINDER            PIC S9(9)V99 COMP-3.
+
+       01  WS-TEST-NAME                PIC X(30).
+       01  WS-CHECK-EXPECTED           PIC S9(9)V99 COMP-3.
+       01  WS-CHECK-ACTUAL             PIC S9(9)V99 COMP-3.
+       01  WS-CHECK-RESULT             PIC X(04).
+
+       01  WS-DETAIL-LINE.
+           05  DL-TEST-NAME            PIC X(30).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DL-EXPECTED             PIC -9(9).99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DL-ACTUAL               PIC -9(9).99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DL-RESULT               PIC X(04).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                  PIC X(14) VALUE "TESTS RUN:    ".
+           05  TL-COUNT                PIC ZZZ9.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE "PASS: ".
+           05  TL-PASS                 PIC ZZZ9.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(06) VALUE "FAIL: ".
+           05  TL-FAIL                 PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RUN-INTEGER-TESTS
+           PERFORM 3000-RUN-DECIMAL-TESTS
+           PERFORM 8000-PRINT-TOTALS
+           PERFORM 9000-TERMINATE
+           GOBACK
+           .
+
+       1000-INITIALIZE.
+           OPEN OUTPUT QA-REPORT
+           .
+
+      *> ------------------------------------------------------------
+      *> Integer boundary cases against ARITH-CALC (add.cob/
+      *> outcomes.cob's shared logic).
+      *> ------------------------------------------------------------
+       2000-RUN-INTEGER-TESTS.
+           move 0 to ws-int-x
+           move 0 to ws-int-y
+           call "ARITH-CALC" using ws-int-x, ws-int-y, ws-int-z
+           move "INT: ZERO PLUS ZERO"      to ws-test-name
+           move 0                          to ws-check-expected
+           move ws-int-z                   to ws-check-actual
+           perform 9700-evaluate-check
+
+           move -5 to ws-int-x
+           move  5 to ws-int-y
+           call "ARITH-CALC" using ws-int-x, ws-int-y, ws-int-z
+           move "INT: NEGATIVE PLUS POS"   to ws-test-name
+           move 0                          to ws-check-expected
+           move ws-int-z                   to ws-check-actual
+           perform 9700-evaluate-check
+
+           move 999999999 to ws-int-x
+           move 0         to ws-int-y
+           call "ARITH-CALC" using ws-int-x, ws-int-y, ws-int-z
+           move "INT: MAX MAGNITUDE + 0"   to ws-test-name
+           move 999999999                  to ws-check-expected
+           move ws-int-z                   to ws-check-actual
+           perform 9700-evaluate-check
+
+      *> COMP-5's ON SIZE ERROR checks the field's native binary
+      *> capacity (32-bit, ~2,147,483,647), not its 9-digit PICTURE,
+      *> so operands have to clear that binary limit -- not just the
+      *> PICTURE's 9 digits -- to genuinely exercise the guard.
+           move 2000000000 to ws-int-x
+           move 2000000000 to ws-int-y
+           call "ARITH-CALC" using ws-int-x, ws-int-y, ws-int-z
+           move "INT: FORCED OVERFLOW"     to ws-test-name
+           move 0                          to ws-check-expected
+           move ws-int-z                   to ws-check-actual
+           perform 9700-evaluate-check
+           .
+
+      *> ------------------------------------------------------------
+      *> Decimal boundary cases against ARITH-OPS (addition.cob's
+      *> shared logic), including the variable-length operand list.
+      *> ------------------------------------------------------------
+       3000-RUN-DECIMAL-TESTS.
+           move "A" to ws-dec-op-code
+           move 2   to ws-dec-operand-count
+           move 0   to ws-dec-operand-entry (1)
+           move 0   to ws-dec-operand-entry (2)
+           call "ARITH-OPS" using ws-dec-op-code, ws-dec-operand-count,
+               ws-dec-operand-table, ws-dec-x, ws-dec-y, ws-dec-z,
+               ws-dec-remainder
+           move "DEC: ADD ZERO + ZERO"     to ws-test-name
+           move 0                          to ws-check-expected
+           move ws-dec-z                   to ws-check-actual
+           perform 9700-evaluate-check
+
+           move "A" to ws-dec-op-code
+           move 5   to ws-dec-operand-count
+           move 1.10 to ws-dec-operand-entry (1)
+           move 2.20 to ws-dec-operand-entry (2)
+           move 3.30 to ws-dec-operand-entry (3)
+           move 4.40 to ws-dec-operand-entry (4)
+           move 5.50 to ws-dec-operand-entry (5)
+           call "ARITH-OPS" using ws-dec-op-code, ws-dec-operand-count,
+               ws-dec-operand-table, ws-dec-x, ws-dec-y, ws-dec-z,
+               ws-dec-remainder
+           move "DEC: ADD 5 OPERANDS"      to ws-test-name
+           move 16.50                      to ws-check-expected
+           move ws-dec-z                   to ws-check-actual
+           perform 9700-evaluate-check
+
+           move "S" to ws-dec-op-code
+           move 10.00 to ws-dec-x
+           move  3.50 to ws-dec-y
+           call "ARITH-OPS" using ws-dec-op-code, ws-dec-operand-count,
+               ws-dec-operand-table, ws-dec-x, ws-dec-y, ws-dec-z,
+               ws-dec-remainder
+           move "DEC: SUBTRACT"            to ws-test-name
+           move 6.50                       to ws-check-expected
+           move ws-dec-z                   to ws-check-actual
+           perform 9700-evaluate-check
+
+           move "M" to ws-dec-op-code
+           move 2.50 to ws-dec-x
+           move 4.00 to ws-dec-y
+           call "ARITH-OPS" using ws-dec-op-code, ws-dec-operand-count,
+               ws-dec-operand-table, ws-dec-x, ws-dec-y, ws-dec-z,
+               ws-dec-remainder
+           move "DEC: MULTIPLY"            to ws-test-name
+           move 10.00                      to ws-check-expected
+           move ws-dec-z                   to ws-check-actual
+           perform 9700-evaluate-check
+
+           move "D" to ws-dec-op-code
+           move 10.00 to ws-dec-x
+           move  4.00 to ws-dec-y
+           call "ARITH-OPS" using ws-dec-op-code, ws-dec-operand-count,
+               ws-dec-operand-table, ws-dec-x, ws-dec-y, ws-dec-z,
+               ws-dec-remainder
+           move "DEC: DIVIDE"              to ws-test-name
+           move 2.50                       to ws-check-expected
+           move ws-dec-z                   to ws-check-actual
+           perform 9700-evaluate-check
+           .
+
+       9700-EVALUATE-CHECK.
+           add 1 to ws-test-count
+           if ws-check-actual = ws-check-expected
+               move "PASS" to ws-check-result
+               add 1 to ws-pass-count
+           else
+               move "FAIL" to ws-check-result
+               add 1 to ws-fail-count
+           end-if
+
+           move ws-test-name      to dl-test-name
+           move ws-check-expected to dl-expected
+           move ws-check-actual   to dl-actual
+           move ws-check-result   to dl-result
+           write qa-report-record from ws-detail-line
+           .
+
+       8000-PRINT-TOTALS.
+           move ws-test-count to tl-count
+           move ws-pass-count to tl-pass
+           move ws-fail-count to tl-fail
+           write qa-report-record from ws-total-line
+           .
+
+       9000-TERMINATE.
+           close qa-report
+           .
+       END PROGRAM ARITHQA.
