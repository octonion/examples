@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRINTF-WRITER.
+      *> ==================================================================
+      *> Author:        Data Processing / Batch Systems
+      *> Date-Written:  2026-08-08
+      *> Purpose:       Common wrapper around the C library's printf,
+      *>                driven by the FMTCTL format-control table
+      *>                instead of a hardcoded format string per
+      *>                caller. callon.cob used to CALL STATIC "printf"
+      *>                directly with one hardcoded format literal for
+      *>                its PIE field; any other program that wants a
+      *>                formatted report line through the same printf
+      *>                hook now just CALLs this with a field name and
+      *>                a value, and the format string comes from the
+      *>                table.
+      *> ------------------------------------------------------------------
+      *> Maintenance history
+      *>   2026-08-08  dp  Initial version, extracted from callon.cob's
+      *>                   hardcoded printf call for the PIE field.
+      *>   2026-08-08  dp  An unrecognized field name now also raises
+      *>                   RETURN-CODE to 8 (validation failure) in
+      *>                   addition to the existing ERROR-LOG entry, so
+      *>                   the caller's run is flagged even if nobody
+      *>                   reads ERROR-LOG. RETURN-CODE is only ever
+      *>                   raised, never lowered.
+      *> ==================================================================
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-ERR-PROGRAM-NAME         PIC X(20) VALUE "PRINTF-WRITER".
+       01  WS-ERR-MESSAGE              PIC X(60) VALUE
+           "NO FORMAT-CONTROL ENTRY FOR FIELD".
+
+       COPY "fmtctl.cpy".
+
+       LINKAGE SECTION.
+       01  PW-FIELD-NAME               PIC X(20).
+       01  PW-VALUE                    USAGE FLOAT-SHORT.
+       01  PW-RESULT                   USAGE BINARY-LONG.
+
+       PROCEDURE DIVISION USING PW-FIELD-NAME, PW-VALUE, PW-RESULT.
+       0000-MAINLINE.
+           SET FC-IDX TO 1
+           SEARCH FORMAT-CONTROL-ENTRY
+               AT END
+                   MOVE -1 TO PW-RESULT
+                   CALL "ERROR-LOG-WRITER" USING WS-ERR-PROGRAM-NAME,
+                       WS-ERR-MESSAGE
+                   IF RETURN-CODE < 8
+                       MOVE 8 TO RETURN-CODE
+                   END-IF
+                   GO TO 0000-EXIT
+               WHEN FC-FIELD-NAME (FC-IDX) = PW-FIELD-NAME
+                   CONTINUE
+           END-SEARCH
+
+           CALL STATIC "printf" USING FC-FORMAT-STRING (FC-IDX)
+               BY VALUE PW-VALUE
+               RETURNING PW-RESULT
+           END-CALL
+           .
+       0000-EXIT.
+           GOBACK.
+       END PROGRAM PRINTF-WRITER.
