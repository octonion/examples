@@ -1,12 +1,60 @@
        identification division.
-       program-id. add.
+       program-id. outcomes.
+      *> Maintenance history
+      *>   2026-08-08  dp  Now calls the shared ARITH-CALC subprogram
+      *>                   instead of adding x to y inline, so this and
+      *>                   languages/cobol/add.cob share one copy of
+      *>                   the arithmetic logic.
+      *>   2026-08-08  dp  Renamed PROGRAM-ID from "add" to "outcomes"
+      *>                   to match this file's name -- it had been a
+      *>                   duplicate of languages/cobol/add.cob's
+      *>                   PROGRAM-ID since before the ARITH-CALC
+      *>                   extraction, which the new DAILY-BATCH-DRIVER
+      *>                   needs to CALL as a step distinct from "add".
+      *>   2026-08-08  dp  STOP RUN changed to GOBACK so DAILY-BATCH-
+      *>                   DRIVER can CALL this as one processing step
+      *>                   and go on to the next one; GOBACK still ends
+      *>                   the run the same way STOP RUN did when this
+      *>                   is run standalone as the top-level program.
+      *>   2026-08-08  dp  RETURN-CODE is now reset to zero before the
+      *>                   ARITH-CALC call so a clean run reports zero;
+      *>                   ARITH-CALC raises it to 16 on its own if the
+      *>                   add overflows.
+      *>   2026-08-08  dp  Now logs a START entry to JOBLOG at the top
+      *>                   of the run and an END entry (with the final
+      *>                   RETURN-CODE) right before GOBACK, via the
+      *>                   shared JOBLOG-WRITER, so this step shows up
+      *>                   in the day's operational audit trail.
+      *>                   RETURN-CODE from ARITH-CALC is captured into
+      *>                   jl-max-return-code and written back only
+      *>                   once, as the last statement before GOBACK --
+      *>                   the JOBLOG-WRITER END call GOBACKs through
+      *>                   its own RETURN-CODE, which would otherwise
+      *>                   clear a RETURN-CODE of 16 back to zero. The
+      *>                   START/END event tags are passed from WS
+      *>                   fields sized to match JOBLOG-WRITER's LINKAGE
+      *>                   picture rather than as inline literals -- a
+      *>                   literal shorter than the receiving PIC X(05)
+      *>                   was letting the second call's WRITE fail
+      *>                   silently with a bad file status.
        environment division.
        data division.
        working-storage section.
        01 x pic s9(9) comp-5 value 2.
        01 y pic s9(9) comp-5 value 2.
        01 z pic s9(9) comp-5.
+       01 jl-program-name pic x(20) value "OUTCOMES".
+       01 jl-event-start pic x(05) value "START".
+       01 jl-event-end pic x(05) value "END".
+       01 jl-max-return-code pic 9(03) comp-5 value zero.
        procedure division.
-       add x to y giving z.
+       move zero to return-code.
+       call "JOBLOG-WRITER" using jl-program-name, jl-event-start,
+           jl-max-return-code.
+       call "ARITH-CALC" using x, y, z.
+       move return-code to jl-max-return-code.
        display z.
-       stop run.
+       call "JOBLOG-WRITER" using jl-program-name, jl-event-end,
+           jl-max-return-code.
+       move jl-max-return-code to return-code.
+       goback.
