@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALC-LOG-WRITER.
+      *> ==================================================================
+      *> Author:        Data Processing / Batch Systems
+      *> Date-Written:  2026-08-08
+      *> Purpose:       Append one audit entry (timestamp, X, Y,
+      *>                operation, result Z) to the CALC-LOG file for
+      *>                every calculation run by add.cob, addition.cob,
+      *>                and outcomes.cob, so a day's worth of
+      *>                calculations can be reconciled after the fact
+      *>                instead of relying on console DISPLAY output.
+      *> ------------------------------------------------------------------
+      *> Maintenance history
+      *>   2026-08-08  dp  Initial version.
+      *> ==================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-LOG ASSIGN TO "CALCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALC-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-LOG.
+       01  CALC-LOG-RECORD             PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CALC-LOG-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-CALC-LOG-NOT-FOUND           VALUE "35".
+       01  WS-CURRENT-DATE             PIC X(08).
+       01  WS-CURRENT-TIME             PIC X(08).
+       01  WS-CALC-LOG-LINE.
+           05  CL-DATE                 PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CL-TIME                 PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CL-OPERATION            PIC X(01).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CL-X                    PIC -9(9).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CL-Y                    PIC -9(9).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  CL-Z                    PIC -9(9).
+
+       LINKAGE SECTION.
+       01  CL-IN-OPERATION             PIC X(01).
+       01  CL-IN-X                     PIC S9(9) COMP-5.
+       01  CL-IN-Y                     PIC S9(9) COMP-5.
+       01  CL-IN-Z                     PIC S9(9) COMP-5.
+
+       PROCEDURE DIVISION USING CL-IN-OPERATION, CL-IN-X, CL-IN-Y,
+               CL-IN-Z.
+       0000-MAINLINE.
+           OPEN EXTEND CALC-LOG
+           IF WS-CALC-LOG-NOT-FOUND
+               OPEN OUTPUT CALC-LOG
+           END-IF
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+           MOVE WS-CURRENT-DATE  TO CL-DATE
+           MOVE WS-CURRENT-TIME  TO CL-TIME
+           MOVE CL-IN-OPERATION  TO CL-OPERATION
+           MOVE CL-IN-X          TO CL-X
+           MOVE CL-IN-Y          TO CL-Y
+           MOVE CL-IN-Z          TO CL-Z
+           WRITE CALC-LOG-RECORD FROM WS-CALC-LOG-LINE
+
+           CLOSE CALC-LOG
+           GOBACK.
+       END PROGRAM CALC-LOG-WRITER.
