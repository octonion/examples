@@ -1,10 +1,141 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. hello.
+      *> Maintenance history
+      *>   2026-08-08  dp  Now drives repeated calls to "say" from the
+      *>                   GREETLIST file instead of a single hardcoded
+      *>                   greeting -- one CALL per record read. If
+      *>                   GREETLIST is not present this still greets
+      *>                   the world once, exactly as before.
+      *>   2026-08-08  dp  GREETLIST records now carry a two-letter
+      *>                   locale code instead of literal greeting
+      *>                   text; the greeting itself is looked up from
+      *>                   the GREETTBL copybook's GREETING-TABLE,
+      *>                   defaulting to English for an unknown code.
+      *>   2026-08-08  dp  STOP RUN changed to GOBACK so DAILY-BATCH-
+      *>                   DRIVER can CALL this as one processing step
+      *>                   and go on to the next one; GOBACK still ends
+      *>                   the run the same way STOP RUN did when this
+      *>                   is run standalone as the top-level program.
+      *>   2026-08-08  dp  RETURN-CODE is now reset to zero at the
+      *>                   start of the run; falling back to English
+      *>                   for a GREETLIST locale code not found in
+      *>                   GREETTBL now raises it to 4, so a day's run
+      *>                   with an unmapped locale is visible without
+      *>                   reading GREETOUT-side console output.
+      *>   2026-08-08  dp  The locale-not-found condition now raises
+      *>                   WS-MAX-RETURN-CODE instead of RETURN-CODE
+      *>                   directly, and RETURN-CODE is set from it
+      *>                   only once, as the last statement before
+      *>                   GOBACK -- each subsequent CALL "say" for the
+      *>                   next GREETLIST record was clearing RETURN-
+      *>                   CODE back to zero on its own GOBACK, undoing
+      *>                   a raise from an earlier record in the file.
+      *>   2026-08-08  dp  Now logs a START entry to JOBLOG at the top
+      *>                   of the run and an END entry (with the final
+      *>                   WS-MAX-RETURN-CODE) right before GOBACK, via
+      *>                   the shared JOBLOG-WRITER, so this step shows
+      *>                   up in the day's operational audit trail.
+      *>                   WS-MAX-RETURN-CODE is copied into WS-JOBLOG-
+      *>                   RETURN-CODE, a COMP-5 field matching JOBLOG-
+      *>                   WRITER's LINKAGE picture, before each call --
+      *>                   WS-MAX-RETURN-CODE itself is DISPLAY usage,
+      *>                   and passing a DISPLAY field where the callee
+      *>                   expects COMP-5 hands it the wrong bytes. The
+      *>                   START/END event tags are likewise passed
+      *>                   from WS fields sized to match JOBLOG-WRITER's
+      *>                   PIC X(05) rather than as inline literals -- a
+      *>                   literal shorter than that receiving picture
+      *>                   was letting the second call's WRITE fail
+      *>                   silently with a bad file status.
+      *>   2026-08-09  dp  ASSIGN TO "GREETLIST" was 9 characters --
+      *>                   JCL ddnames are limited to 8 -- so the DD
+      *>                   this SELECT needs could never actually be
+      *>                   coded. Changed to "GREETLST", matching the
+      *>                   DSN qualifier already truncated to that
+      *>                   name in HELLO.jcl and BATCHDRV.jcl.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GREET-LIST ASSIGN TO "GREETLST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GREETLIST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GREET-LIST.
+       01  GL-RECORD.
+           05  GL-LOCALE-CODE           PIC X(02).
+           05  GL-NAME                  PIC X(20).
+
        WORKING-STORAGE SECTION.
-       01 hello PIC X(7) VALUE "Hello, ".
-       01 world PIC X(6) VALUE "world!".
+       01  WS-GREETLIST-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-GREETLIST-FOUND               VALUE "00".
+           88  WS-GREETLIST-NOT-FOUND           VALUE "35".
+       01  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+           88  WS-END-OF-GREETLIST              VALUE "Y".
+       01  WS-LOOKUP-GREETING           PIC X(20).
+       01  WS-MAX-RETURN-CODE           PIC 9(03) VALUE ZERO.
+       01  WS-JOBLOG-PROGRAM-NAME       PIC X(20) VALUE "HELLO".
+       01  WS-JOBLOG-EVENT-START        PIC X(05) VALUE "START".
+       01  WS-JOBLOG-EVENT-END          PIC X(05) VALUE "END".
+       01  WS-JOBLOG-RETURN-CODE        PIC 9(03) COMP-5 VALUE ZERO.
+       01  hello                        PIC X(20) VALUE "Hello, ".
+       01  world                        PIC X(20) VALUE "world!".
+
+       COPY "greettbl.cpy".
+
        PROCEDURE DIVISION.
-       CALL "say" USING hello world.
-       STOP RUN.
+       0000-MAINLINE.
+           MOVE ZERO TO RETURN-CODE
+           MOVE ZERO TO WS-MAX-RETURN-CODE
+           CALL "JOBLOG-WRITER" USING WS-JOBLOG-PROGRAM-NAME,
+               WS-JOBLOG-EVENT-START, WS-JOBLOG-RETURN-CODE
+           OPEN INPUT GREET-LIST
+           IF WS-GREETLIST-FOUND
+               PERFORM 1000-READ-GREETLIST
+               PERFORM 2000-GREET-ONE THRU 2000-EXIT
+                   UNTIL WS-END-OF-GREETLIST
+               CLOSE GREET-LIST
+           ELSE
+               CALL "say" USING hello world
+           END-IF
+           MOVE WS-MAX-RETURN-CODE TO WS-JOBLOG-RETURN-CODE
+           CALL "JOBLOG-WRITER" USING WS-JOBLOG-PROGRAM-NAME,
+               WS-JOBLOG-EVENT-END, WS-JOBLOG-RETURN-CODE
+           MOVE WS-MAX-RETURN-CODE TO RETURN-CODE
+           GOBACK
+           .
+
+       1000-READ-GREETLIST.
+           READ GREET-LIST
+               AT END
+                   SET WS-END-OF-GREETLIST TO TRUE
+           END-READ
+           .
+
+       2000-GREET-ONE.
+           IF WS-END-OF-GREETLIST
+               GO TO 2000-EXIT
+           END-IF
+
+           PERFORM 2100-LOOKUP-GREETING
+           CALL "say" USING WS-LOOKUP-GREETING, GL-NAME
+           PERFORM 1000-READ-GREETLIST
+           .
+       2000-EXIT.
+           EXIT
+           .
+
+       2100-LOOKUP-GREETING.
+           SET GT-IDX TO 1
+           SEARCH GREETING-ENTRY
+               AT END
+                   MOVE hello TO WS-LOOKUP-GREETING
+                   IF WS-MAX-RETURN-CODE < 4
+                       MOVE 4 TO WS-MAX-RETURN-CODE
+                   END-IF
+               WHEN GT-LOCALE-CODE (GT-IDX) = GL-LOCALE-CODE
+                   MOVE GT-LOCALE-GREETING (GT-IDX)
+                       TO WS-LOOKUP-GREETING
+           END-SEARCH
+           .
