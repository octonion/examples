@@ -0,0 +1,32 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. say.
+      *> ==================================================================
+      *> Author:        Data Processing / Batch Systems
+      *> Date-Written:  2026-08-08
+      *> Purpose:       Common greeting-display routine. hello.cob has
+      *>                always CALLed a "say" subprogram to print its
+      *>                greeting -- this is the first version of that
+      *>                subprogram to actually exist, so the CALL no
+      *>                longer abends for lack of a callable "say".
+      *> ------------------------------------------------------------------
+      *> Maintenance history
+      *>   2026-08-08  dp  Initial version.
+      *>   2026-08-08  dp  Widened both arguments to PIC X(20) so this
+      *>                   can be driven from the GREETLIST file (whose
+      *>                   greeting and name fields are longer than the
+      *>                   original hardcoded "Hello, "/"world!") and
+      *>                   still handle the original short call.
+      *> ==================================================================
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 SAY-GREETING              PIC X(20).
+       01 SAY-NAME                  PIC X(20).
+
+       PROCEDURE DIVISION USING SAY-GREETING, SAY-NAME.
+       0000-MAINLINE.
+           DISPLAY SAY-GREETING SAY-NAME
+           GOBACK
+           .
+       END PROGRAM say.
