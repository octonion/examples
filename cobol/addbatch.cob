@@ -0,0 +1,136 @@
+      >>source free
+identification division.
+program-id. addbatch.
+*> ==================================================================
+*> Author:        Data Processing / Batch Systems
+*> Date-Written:  2026-08-08
+*> Purpose:       Read a whole day's worth of X/Y addition requests
+*>                from ADDTRANS, call the shared ARITH-CALC
+*>                subprogram for each pair, and write each result
+*>                plus a running control total to ADDRPT -- instead
+*>                of one hardcoded run per pair of numbers.
+*> ------------------------------------------------------------------
+*> Maintenance history
+*>   2026-08-08  dp  Initial version.
+*>   2026-08-09  dp  Added FILE STATUS to both files, matching every
+*>                   other new file in this batch (FIBIN/CTLCARD/
+*>                   FIBCKPT, GREETLIST, ADDCTL): a missing ADDTRANS
+*>                   -- the normal "no transactions today" case --
+*>                   now falls through to a zero-transaction control
+*>                   total instead of abending the run.
+*> ==================================================================
+
+environment division.
+input-output section.
+file-control.
+    select add-transactions assign to "ADDTRANS"
+        organization is line sequential
+        file status is ws-addtrans-status.
+    select add-report       assign to "ADDRPT"
+        organization is line sequential
+        file status is ws-addrpt-status.
+
+data division.
+file section.
+fd  add-transactions.
+01  at-record.
+    05  at-x                            pic s9(9) sign leading separate.
+    05  filler                          pic x(01).
+    05  at-y                            pic s9(9) sign leading separate.
+
+fd  add-report.
+01  ar-record                           pic x(80).
+
+working-storage section.
+01  ws-x                                pic s9(9) comp-5.
+01  ws-y                                pic s9(9) comp-5.
+01  ws-z                                pic s9(9) comp-5.
+01  ws-control-total                    pic s9(11) comp-5 value zero.
+01  ws-transaction-count                pic 9(6) comp-5 value zero.
+01  ws-eof-switch                       pic x(01) value "N".
+    88  ws-end-of-transactions                   value "Y".
+01  ws-addtrans-status                  pic x(02) value spaces.
+    88  ws-addtrans-found                        value "00".
+    88  ws-addtrans-not-found                    value "35".
+01  ws-addrpt-status                    pic x(02) value spaces.
+    88  ws-addrpt-found                          value "00".
+01  ws-detail-line.
+    05  dl-x                            pic -9(9).
+    05  filler                          pic x(03) value spaces.
+    05  dl-plus                         pic x(01) value "+".
+    05  filler                          pic x(01) value space.
+    05  dl-y                            pic -9(9).
+    05  filler                          pic x(03) value spaces.
+    05  dl-equals                       pic x(01) value "=".
+    05  filler                          pic x(01) value space.
+    05  dl-z                            pic -9(9).
+01  ws-total-line.
+    05  filler                          pic x(20)
+        value "TRANSACTIONS TOTAL: ".
+    05  tl-count                        pic zzzzz9.
+    05  filler                          pic x(05) value spaces.
+    05  filler                          pic x(15) value "CONTROL TOTAL: ".
+    05  tl-control-total                pic -9(11).
+
+procedure division.
+0000-mainline.
+    perform 1000-initialize
+    if ws-addtrans-found
+        perform 2000-process-transaction thru 2000-exit
+            until ws-end-of-transactions
+    end-if
+    perform 3000-print-control-total
+    perform 8000-terminate
+    goback
+    .
+
+1000-initialize.
+    open input  add-transactions
+    open output add-report
+    if ws-addtrans-found
+        perform 2100-read-transaction
+    else
+        set ws-end-of-transactions to true
+    end-if
+    .
+
+2000-process-transaction.
+    if ws-end-of-transactions
+        go to 2000-exit
+    end-if
+
+    move at-x to ws-x
+    move at-y to ws-y
+    call "ARITH-CALC" using ws-x, ws-y, ws-z
+    add ws-z to ws-control-total
+    add 1 to ws-transaction-count
+
+    move ws-x to dl-x
+    move ws-y to dl-y
+    move ws-z to dl-z
+    write ar-record from ws-detail-line
+
+    perform 2100-read-transaction
+    .
+2000-exit.
+    exit
+    .
+
+2100-read-transaction.
+    read add-transactions
+        at end
+            set ws-end-of-transactions to true
+    end-read
+    .
+
+3000-print-control-total.
+    move ws-transaction-count to tl-count
+    move ws-control-total     to tl-control-total
+    write ar-record from ws-total-line
+    .
+
+8000-terminate.
+    close add-transactions
+    close add-report
+    .
+end program addbatch.
