@@ -0,0 +1,25 @@
+      *> ==================================================================
+      *> FMTCTL.CPY
+      *> Author:        Data Processing / Batch Systems
+      *> Date-Written:  2026-08-08
+      *> Purpose:       Format-control table for PRINTF-WRITER. One
+      *>                entry per field name that can be formatted
+      *>                through the C library's printf, holding the
+      *>                printf format string to use for that field
+      *>                (already carrying its own trailing newline and
+      *>                null terminator, exactly as callon.cob's
+      *>                original hardcoded literal did). Add a FILLER
+      *>                entry here to teach PRINTF-WRITER a new field
+      *>                instead of changing its PROCEDURE DIVISION.
+      *> ------------------------------------------------------------------
+      *> Maintenance history
+      *>   2026-08-08  dp  Initial version, seeded with the PIE entry
+      *>                   that used to be callon.cob's only format.
+      *> ==================================================================
+       01  WS-FORMAT-CONTROL-VALUES.
+           05  FILLER PIC X(60) VALUE
+               "PIE                 float-short: %10.8f" & X"0A00".
+       01  FORMAT-CONTROL-TABLE REDEFINES WS-FORMAT-CONTROL-VALUES.
+           05  FORMAT-CONTROL-ENTRY OCCURS 1 TIMES INDEXED BY FC-IDX.
+               10  FC-FIELD-NAME           PIC X(20).
+               10  FC-FORMAT-STRING        PIC X(40).
