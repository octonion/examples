@@ -0,0 +1,270 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNRECON.
+      *> ==================================================================
+      *> Author:        Data Processing / Batch Systems
+      *> Date-Written:  2026-08-08
+      *> Purpose:       Reads the day's JOBLOG and reconciles the END
+      *>                entry for each of the six scheduled steps --
+      *>                fibonacci-main, add, addition, outcomes, hello,
+      *>                and callon -- against the schedule DAILYRUN and
+      *>                DAILY-BATCH-DRIVER both run in. A step with no
+      *>                END entry at all is reported MISSING (it either
+      *>                never ran or never finished); a step whose END
+      *>                entry carries a non-zero RETURN-CODE is reported
+      *>                FAILED; anything else is OK. Any JOBLOG entry for
+      *>                a program name outside the six-step schedule is
+      *>                reported separately as UNEXPECTED rather than
+      *>                silently ignored, since an operator would want to
+      *>                know a program not on the nightly schedule wrote
+      *>                to JOBLOG. This lets an operator confirm the
+      *>                whole night's run completed as scheduled from one
+      *>                report instead of scanning JOBLOG by hand.
+      *> ------------------------------------------------------------------
+      *> Maintenance history
+      *>   2026-08-08  dp  Initial version. Logs its own START/END entries
+      *>                   to JOBLOG the same as the six steps it reports
+      *>                   on, using the JOBLOG-WRITER calling convention
+      *>                   established for those steps (sized WS fields
+      *>                   for the event tag and a COMP-5 RETURN-CODE
+      *>                   field, not inline literals). Its own START/END
+      *>                   pair is written before JOBLOG is opened for
+      *>                   input and after it is closed, so the file is
+      *>                   never open for input and EXTEND at the same
+      *>                   time.
+      *>   2026-08-08  dp  Every PROCLIB member opens JOBLOG with
+      *>                   DISP=MOD, so it is a cumulative, never-
+      *>                   rotated history, not a single night's log --
+      *>                   without a date filter, WS-STEP-RUN-COUNT
+      *>                   accumulated over the dataset's whole history
+      *>                   and a step could never be reported MISSING
+      *>                   again once it had run at least once, ever.
+      *>                   3000-PROCESS-RECORD now only matches an END
+      *>                   entry against today's date (WS-TODAY-DATE,
+      *>                   captured via ACCEPT FROM DATE the same way
+      *>                   JOBLOG-WRITER stamps JL-DATE), so only
+      *>                   tonight's entries are counted.
+      *> ==================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-LOG-IN ASSIGN TO "JOBLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-IN-STATUS.
+
+           SELECT RECON-REPORT ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-LOG-IN.
+       01  JOB-LOG-IN-RECORD           PIC X(60).
+
+       FD  RECON-REPORT.
+       01  RECON-REPORT-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-JOBLOG-IN-STATUS         PIC X(02) VALUE SPACES.
+           88  WS-JOBLOG-IN-FOUND              VALUE "00".
+           88  WS-JOBLOG-IN-NOT-FOUND          VALUE "35".
+       01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+           88  WS-END-OF-JOBLOG                VALUE "Y".
+
+       01  WS-JOBLOG-IN-LINE.
+           05  JLI-DATE                PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  JLI-TIME                PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  JLI-PROGRAM-NAME        PIC X(20).
+           05  FILLER                  PIC X(01).
+           05  JLI-EVENT               PIC X(05).
+           05  FILLER                  PIC X(01).
+           05  JLI-RETURN-CODE         PIC X(03).
+
+       01  WS-STEP-FOUND-SWITCH        PIC X(01) VALUE "N".
+           88  WS-STEP-FOUND                   VALUE "Y".
+       01  WS-RECON-INDEX              PIC 9(02) COMP-5.
+       01  WS-PRINT-INDEX              PIC 9(02) COMP-5.
+
+       01  WS-STEP-TABLE.
+           05  WS-STEP-ENTRY OCCURS 6 TIMES.
+               10  WS-STEP-NAME        PIC X(20).
+               10  WS-STEP-RUN-COUNT   PIC 9(03) COMP-5.
+               10  WS-STEP-LAST-RC     PIC S9(4).
+               10  WS-STEP-STATUS      PIC X(09).
+
+       01  WS-MISSING-COUNT            PIC 9(03) COMP-5 VALUE ZERO.
+       01  WS-FAILED-COUNT             PIC 9(03) COMP-5 VALUE ZERO.
+       01  WS-UNEXPECTED-COUNT         PIC 9(03) COMP-5 VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           05  DL-STEP-NAME            PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DL-RUNS                 PIC ZZ9.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DL-RC                   PIC -9(4).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DL-STATUS               PIC X(09).
+
+       01  WS-UNEXPECTED-LINE.
+           05  UL-PROGRAM-NAME         PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  FILLER                  PIC X(20) VALUE
+               "NOT ON THE SCHEDULE".
+
+       01  WS-HEADING-LINE             PIC X(80) VALUE
+           "STEP                 RUNS   RC   STATUS".
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                  PIC X(10) VALUE "MISSING: ".
+           05  TL-MISSING              PIC ZZ9.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(09) VALUE "FAILED: ".
+           05  TL-FAILED               PIC ZZ9.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(13) VALUE
+               "UNEXPECTED: ".
+           05  TL-UNEXPECTED           PIC ZZ9.
+
+       01  WS-TODAY-DATE               PIC X(08) VALUE SPACES.
+
+       01  WS-JOBLOG-PROGRAM-NAME      PIC X(20) VALUE "RUNRECON".
+       01  WS-JOBLOG-EVENT-START       PIC X(05) VALUE "START".
+       01  WS-JOBLOG-EVENT-END         PIC X(05) VALUE "END".
+       01  WS-RECON-FINAL-RC           PIC 9(03) COMP-5 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           CALL "JOBLOG-WRITER" USING WS-JOBLOG-PROGRAM-NAME,
+               WS-JOBLOG-EVENT-START, WS-RECON-FINAL-RC
+           PERFORM 1000-INITIALIZE
+           IF WS-JOBLOG-IN-FOUND
+               PERFORM 2000-READ-JOBLOG-IN
+               PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT
+                   UNTIL WS-END-OF-JOBLOG
+               CLOSE JOB-LOG-IN
+           ELSE
+               MOVE 16 TO WS-RECON-FINAL-RC
+           END-IF
+           PERFORM 7000-EVALUATE-STEPS
+           PERFORM 8000-PRINT-SUMMARY
+           CLOSE RECON-REPORT
+           IF WS-RECON-FINAL-RC = ZERO
+               IF WS-MISSING-COUNT > ZERO
+                   OR WS-FAILED-COUNT > ZERO
+                   OR WS-UNEXPECTED-COUNT > ZERO
+                   MOVE 8 TO WS-RECON-FINAL-RC
+               END-IF
+           END-IF
+           CALL "JOBLOG-WRITER" USING WS-JOBLOG-PROGRAM-NAME,
+               WS-JOBLOG-EVENT-END, WS-RECON-FINAL-RC
+           MOVE WS-RECON-FINAL-RC TO RETURN-CODE
+           GOBACK
+           .
+
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           OPEN INPUT JOB-LOG-IN
+           OPEN OUTPUT RECON-REPORT
+           WRITE RECON-REPORT-RECORD FROM WS-HEADING-LINE
+
+           MOVE "FIBONACCI-MAIN" TO WS-STEP-NAME (1)
+           MOVE "ADD"            TO WS-STEP-NAME (2)
+           MOVE "ADDITION"       TO WS-STEP-NAME (3)
+           MOVE "OUTCOMES"       TO WS-STEP-NAME (4)
+           MOVE "HELLO"          TO WS-STEP-NAME (5)
+           MOVE "CALLON"         TO WS-STEP-NAME (6)
+           PERFORM 1100-INIT-ONE-STEP
+               VARYING WS-PRINT-INDEX FROM 1 BY 1
+               UNTIL WS-PRINT-INDEX > 6
+           .
+
+       1100-INIT-ONE-STEP.
+           MOVE ZERO TO WS-STEP-RUN-COUNT (WS-PRINT-INDEX)
+           MOVE ZERO TO WS-STEP-LAST-RC (WS-PRINT-INDEX)
+           .
+
+       2000-READ-JOBLOG-IN.
+           READ JOB-LOG-IN
+               AT END
+                   SET WS-END-OF-JOBLOG TO TRUE
+           END-READ
+           .
+
+       3000-PROCESS-RECORD.
+           IF WS-END-OF-JOBLOG
+               GO TO 3000-EXIT
+           END-IF
+
+           MOVE JOB-LOG-IN-RECORD TO WS-JOBLOG-IN-LINE
+           IF JLI-EVENT = "END  "
+               AND JLI-DATE = WS-TODAY-DATE
+               PERFORM 3100-MATCH-STEP
+           END-IF
+
+           PERFORM 2000-READ-JOBLOG-IN
+           .
+       3000-EXIT.
+           EXIT
+           .
+
+       3100-MATCH-STEP.
+           MOVE "N" TO WS-STEP-FOUND-SWITCH
+           PERFORM 3200-SEARCH-ONE-STEP
+               VARYING WS-RECON-INDEX FROM 1 BY 1
+               UNTIL WS-RECON-INDEX > 6
+                   OR WS-STEP-FOUND
+
+           IF NOT WS-STEP-FOUND
+               ADD 1 TO WS-UNEXPECTED-COUNT
+               MOVE JLI-PROGRAM-NAME TO UL-PROGRAM-NAME
+               WRITE RECON-REPORT-RECORD FROM WS-UNEXPECTED-LINE
+           END-IF
+           .
+
+       3200-SEARCH-ONE-STEP.
+           IF JLI-PROGRAM-NAME = WS-STEP-NAME (WS-RECON-INDEX)
+               SET WS-STEP-FOUND TO TRUE
+               ADD 1 TO WS-STEP-RUN-COUNT (WS-RECON-INDEX)
+               MOVE JLI-RETURN-CODE TO WS-STEP-LAST-RC (WS-RECON-INDEX)
+           END-IF
+           .
+
+       7000-EVALUATE-STEPS.
+           PERFORM 7100-EVALUATE-ONE-STEP
+               VARYING WS-PRINT-INDEX FROM 1 BY 1
+               UNTIL WS-PRINT-INDEX > 6
+           .
+
+       7100-EVALUATE-ONE-STEP.
+           IF WS-STEP-RUN-COUNT (WS-PRINT-INDEX) = ZERO
+               MOVE "MISSING" TO WS-STEP-STATUS (WS-PRINT-INDEX)
+               ADD 1 TO WS-MISSING-COUNT
+           ELSE
+               IF WS-STEP-LAST-RC (WS-PRINT-INDEX) = ZERO
+                   MOVE "OK" TO WS-STEP-STATUS (WS-PRINT-INDEX)
+               ELSE
+                   MOVE "FAILED" TO WS-STEP-STATUS (WS-PRINT-INDEX)
+                   ADD 1 TO WS-FAILED-COUNT
+               END-IF
+           END-IF
+           .
+
+       8000-PRINT-SUMMARY.
+           PERFORM 8100-PRINT-ONE-STEP
+               VARYING WS-PRINT-INDEX FROM 1 BY 1
+               UNTIL WS-PRINT-INDEX > 6
+
+           MOVE WS-MISSING-COUNT    TO TL-MISSING
+           MOVE WS-FAILED-COUNT     TO TL-FAILED
+           MOVE WS-UNEXPECTED-COUNT TO TL-UNEXPECTED
+           WRITE RECON-REPORT-RECORD FROM WS-TOTAL-LINE
+           .
+
+       8100-PRINT-ONE-STEP.
+           MOVE WS-STEP-NAME (WS-PRINT-INDEX)      TO DL-STEP-NAME
+           MOVE WS-STEP-RUN-COUNT (WS-PRINT-INDEX)  TO DL-RUNS
+           MOVE WS-STEP-LAST-RC (WS-PRINT-INDEX)    TO DL-RC
+           MOVE WS-STEP-STATUS (WS-PRINT-INDEX)     TO DL-STATUS
+           WRITE RECON-REPORT-RECORD FROM WS-DETAIL-LINE
+           .
+       END PROGRAM RUNRECON.
