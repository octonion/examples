@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBLOG-WRITER.
+      *> ==================================================================
+      *> Author:        Data Processing / Batch Systems
+      *> Date-Written:  2026-08-08
+      *> Purpose:       Append one operational audit entry (timestamp,
+      *>                program name, START/END event, and RETURN-CODE)
+      *>                to the JOBLOG file for every step of the day's
+      *>                batch run, so an operator can reconcile which
+      *>                programs actually ran, when, and with what
+      *>                result, without having to comb through console
+      *>                output from each step individually.
+      *> ------------------------------------------------------------------
+      *> Maintenance history
+      *>   2026-08-08  dp  Initial version. Callers make two calls per
+      *>                   run -- one with JL-IN-EVENT = "START" right
+      *>                   after RETURN-CODE is reset, and one with
+      *>                   JL-IN-EVENT = "END" as the last thing done
+      *>                   before GOBACK -- so the log shows both when a
+      *>                   step began and how it finished. The RETURN-
+      *>                   CODE column is left blank on a START entry,
+      *>                   since the final RETURN-CODE isn't known yet.
+      *> ==================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-LOG ASSIGN TO "JOBLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOB-LOG.
+       01  JOB-LOG-RECORD              PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-JOBLOG-STATUS            PIC X(02) VALUE SPACES.
+           88  WS-JOBLOG-NOT-FOUND             VALUE "35".
+       01  WS-CURRENT-DATE             PIC X(08).
+       01  WS-CURRENT-TIME             PIC X(08).
+       01  WS-RC-EDIT                  PIC 9(03).
+       01  WS-JOBLOG-LINE.
+           05  JL-DATE                 PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  JL-TIME                 PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  JL-PROGRAM-NAME         PIC X(20).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  JL-EVENT                PIC X(05).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  JL-RETURN-CODE          PIC X(03).
+
+       LINKAGE SECTION.
+       01  JL-IN-PROGRAM-NAME          PIC X(20).
+       01  JL-IN-EVENT                 PIC X(05).
+       01  JL-IN-RETURN-CODE           PIC 9(03) COMP-5.
+
+       PROCEDURE DIVISION USING JL-IN-PROGRAM-NAME, JL-IN-EVENT,
+               JL-IN-RETURN-CODE.
+       0000-MAINLINE.
+           OPEN EXTEND JOB-LOG
+           IF WS-JOBLOG-NOT-FOUND
+               OPEN OUTPUT JOB-LOG
+           END-IF
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+           MOVE WS-CURRENT-DATE     TO JL-DATE
+           MOVE WS-CURRENT-TIME     TO JL-TIME
+           MOVE JL-IN-PROGRAM-NAME  TO JL-PROGRAM-NAME
+           MOVE JL-IN-EVENT         TO JL-EVENT
+           IF JL-IN-EVENT = "START"
+               MOVE SPACES TO JL-RETURN-CODE
+           ELSE
+               MOVE JL-IN-RETURN-CODE TO WS-RC-EDIT
+               MOVE WS-RC-EDIT         TO JL-RETURN-CODE
+           END-IF
+           WRITE JOB-LOG-RECORD FROM WS-JOBLOG-LINE
+
+           CLOSE JOB-LOG
+           GOBACK.
+       END PROGRAM JOBLOG-WRITER.
