@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUMP-WRITER.
+      *> ==================================================================
+      *> Author:        Data Processing / Batch Systems
+      *> Date-Written:  2026-08-08
+      *> Purpose:       Common wrapper around the C library's
+      *>                CBL_OC_DUMP routine. Every dump now also
+      *>                appends a timestamped, field-name-tagged entry
+      *>                to the DUMPOUT dataset before the raw memory
+      *>                dump is produced, so a day's worth of dumps can
+      *>                be traced back to the field and the moment they
+      *>                were taken instead of being anonymous console
+      *>                output.
+      *> ------------------------------------------------------------------
+      *> Maintenance history
+      *>   2026-08-08  dp  Initial version, first used by callon.cob.
+      *>   2026-08-08  dp  When CBL_OC_DUMP's ON EXCEPTION branch fires
+      *>                   (the routine is not linked in), that used to
+      *>                   pass silently. Now a WARNING entry -- program,
+      *>                   field name, and timestamp -- is written to
+      *>                   ERROR-LOG via ERROR-LOG-WRITER so a missing
+      *>                   CBL_OC_DUMP link shows up in the audit trail
+      *>                   instead of just being swallowed.
+      *>   2026-08-08  dp  That same ON EXCEPTION branch now also
+      *>                   raises RETURN-CODE to 4 (abend avoided, dump
+      *>                   skipped) so the caller's run is flagged even
+      *>                   if nobody reads ERROR-LOG. RETURN-CODE is
+      *>                   only ever raised, never lowered, so a worse
+      *>                   condition set earlier in the run is not
+      *>                   masked.
+      *>   2026-08-09  dp  DUMPOUT used to carry only a field's name,
+      *>                   length, and timestamp -- the actual dumped
+      *>                   bytes still went wherever CBL_OC_DUMP itself
+      *>                   sends them, which this wrapper can't
+      *>                   redirect. DW-IN-DATA is now received as a
+      *>                   byte table OCCURS DEPENDING ON DW-IN-LENGTH
+      *>                   overlaying the caller's field, and its
+      *>                   FUNCTION HEX-OF is written to DUMPOUT as a
+      *>                   second record, so the real payload -- not
+      *>                   just metadata about it -- is captured for
+      *>                   post-run analysis. Bytes beyond
+      *>                   WS-MAX-DUMP-BYTES are noted as truncated
+      *>                   rather than silently dropped.
+      *> ==================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DUMP-LOG ASSIGN TO "DUMPOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUMP-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DUMP-LOG.
+       01  DUMP-LOG-RECORD             PIC X(160).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DUMP-LOG-STATUS          PIC X(02) VALUE SPACES.
+           88  WS-DUMP-LOG-NOT-FOUND           VALUE "35".
+       01  WS-CURRENT-DATE             PIC X(08).
+       01  WS-CURRENT-TIME             PIC X(08).
+       01  WS-MAX-DUMP-BYTES           PIC 9(04) COMP-5 VALUE 60.
+       01  WS-DUMP-BYTES-CAPTURED      PIC 9(04) COMP-5.
+       01  WS-DUMP-LOG-LINE.
+           05  DW-OUT-DATE             PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  DW-OUT-TIME             PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  DW-OUT-FIELD-NAME       PIC X(20).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  DW-OUT-LENGTH           PIC ZZZZ9.
+
+       01  WS-DUMP-DATA-LINE.
+           05  FILLER                  PIC X(05) VALUE "DATA=".
+           05  DW-OUT-HEX              PIC X(120).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  DW-OUT-TRUNC-FLAG       PIC X(11) VALUE SPACES.
+
+       01  WS-WARNING-MESSAGE          PIC X(60) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  DW-IN-PROGRAM-NAME          PIC X(20).
+       01  DW-IN-FIELD-NAME            PIC X(20).
+       01  DW-IN-LENGTH                USAGE BINARY-LONG.
+       01  DW-IN-DATA.
+           05  DW-IN-BYTE              PIC X(01)
+               OCCURS 1 TO 256 TIMES DEPENDING ON DW-IN-LENGTH.
+       01  DW-IN-CONTINUE-SWITCH       PIC X(01).
+           88  DW-CONTINUE-ON-EXCEPTION        VALUE "Y".
+
+       PROCEDURE DIVISION USING DW-IN-PROGRAM-NAME, DW-IN-FIELD-NAME,
+               DW-IN-DATA, DW-IN-LENGTH, DW-IN-CONTINUE-SWITCH.
+       0000-MAINLINE.
+           OPEN EXTEND DUMP-LOG
+           IF WS-DUMP-LOG-NOT-FOUND
+               OPEN OUTPUT DUMP-LOG
+           END-IF
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+
+           MOVE WS-CURRENT-DATE   TO DW-OUT-DATE
+           MOVE WS-CURRENT-TIME   TO DW-OUT-TIME
+           MOVE DW-IN-FIELD-NAME  TO DW-OUT-FIELD-NAME
+           MOVE DW-IN-LENGTH      TO DW-OUT-LENGTH
+           WRITE DUMP-LOG-RECORD FROM WS-DUMP-LOG-LINE
+
+           IF DW-IN-LENGTH > WS-MAX-DUMP-BYTES
+               MOVE WS-MAX-DUMP-BYTES TO WS-DUMP-BYTES-CAPTURED
+               MOVE "(TRUNCATED)"     TO DW-OUT-TRUNC-FLAG
+           ELSE
+               MOVE DW-IN-LENGTH      TO WS-DUMP-BYTES-CAPTURED
+               MOVE SPACES            TO DW-OUT-TRUNC-FLAG
+           END-IF
+           MOVE SPACES TO DW-OUT-HEX
+           MOVE FUNCTION HEX-OF(DW-IN-DATA (1:WS-DUMP-BYTES-CAPTURED))
+               TO DW-OUT-HEX
+           WRITE DUMP-LOG-RECORD FROM WS-DUMP-DATA-LINE
+
+           CLOSE DUMP-LOG
+
+           IF DW-CONTINUE-ON-EXCEPTION
+               CALL "CBL_OC_DUMP" USING DW-IN-DATA, DW-IN-LENGTH
+                   ON EXCEPTION
+                       MOVE SPACES TO WS-WARNING-MESSAGE
+                       STRING "CBL_OC_DUMP NOT LINKED FOR FIELD "
+                           DW-IN-FIELD-NAME DELIMITED BY SIZE
+                           INTO WS-WARNING-MESSAGE
+                       CALL "ERROR-LOG-WRITER" USING DW-IN-PROGRAM-NAME,
+                           WS-WARNING-MESSAGE
+                       IF RETURN-CODE < 4
+                           MOVE 4 TO RETURN-CODE
+                       END-IF
+               END-CALL
+           ELSE
+               CALL "CBL_OC_DUMP" USING DW-IN-DATA, DW-IN-LENGTH
+           END-IF
+
+           GOBACK.
+       END PROGRAM DUMP-WRITER.
