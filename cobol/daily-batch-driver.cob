@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-BATCH-DRIVER.
+      *> ==================================================================
+      *> Author:        Data Processing / Batch Systems
+      *> Date-Written:  2026-08-08
+      *> Purpose:       Orchestrates the day's run of the six standalone
+      *>                demo programs -- fibonacci-main, add, addition,
+      *>                outcomes, hello, and callon -- in sequence, so an
+      *>                operator no longer has to kick each one off by
+      *>                hand in the right order. Each step's RETURN-CODE
+      *>                is checked before the next one runs; the first
+      *>                non-zero RETURN-CODE stops the remaining steps
+      *>                from running and is flagged in the summary
+      *>                report. All six steps get a row in BATCHRPT
+      *>                regardless of whether they ran, so a skipped
+      *>                step is as visible as a failed one.
+      *> ------------------------------------------------------------------
+      *> Maintenance history
+      *>   2026-08-08  dp  Initial version. add.cob, addition.cob,
+      *>                   outcomes.cob, and hello.cob were changed from
+      *>                   STOP RUN to GOBACK so control returns here
+      *>                   after each one instead of ending the whole
+      *>                   run unit; cobol/outcomes.cob's PROGRAM-ID was
+      *>                   renamed from "add" to "outcomes" since two
+      *>                   compiled modules can't share one PROGRAM-ID
+      *>                   in the same run unit, and this driver needs
+      *>                   to CALL them as two distinct steps. None of
+      *>                   the six programs sets a meaningful RETURN-
+      *>                   CODE of its own yet, so every step short of
+      *>                   an abend reports OK for now; that is
+      *>                   addressed by the RETURN-CODE standardization
+      *>                   work queued up behind this.
+      *>   2026-08-08  dp  Now logs its own START/END entries to JOBLOG,
+      *>                   the same as the six steps it calls, so the
+      *>                   driver itself -- not just the steps it runs --
+      *>                   shows up in the day's operational audit
+      *>                   trail. The START/END event tags are passed
+      *>                   from WS fields sized to match JOBLOG-
+      *>                   WRITER's LINKAGE picture rather than as
+      *>                   inline literals -- a literal shorter than
+      *>                   the receiving PIC X(05) was letting the
+      *>                   second call's WRITE fail silently with a
+      *>                   bad file status.
+      *> ==================================================================
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-REPORT ASSIGN TO "BATCHRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-REPORT.
+       01  BATCH-REPORT-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ABORT-SWITCH             PIC X(01) VALUE "N".
+           88  WS-ABORT-ACTIVE                 VALUE "Y".
+
+       01  WS-CURRENT-STEP-NAME        PIC X(20).
+       01  WS-CURRENT-STEP-NUM         PIC 9(02) COMP-5.
+
+       01  WS-PRINT-INDEX              PIC 9(02) COMP-5.
+
+       01  WS-STEP-TABLE.
+           05  WS-STEP-ENTRY OCCURS 6 TIMES.
+               10  WS-STEP-NAME        PIC X(20).
+               10  WS-STEP-RC          PIC S9(4).
+               10  WS-STEP-STATUS      PIC X(07).
+
+       01  WS-DETAIL-LINE.
+           05  DL-STEP-NAME            PIC X(20).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DL-RC                   PIC -9(4).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  DL-STATUS               PIC X(07).
+
+       01  WS-HEADING-LINE             PIC X(80) VALUE
+           "STEP                 RC      STATUS".
+
+       01  WS-JOBLOG-PROGRAM-NAME      PIC X(20) VALUE
+           "DAILY-BATCH-DRIVER".
+       01  WS-JOBLOG-EVENT-START       PIC X(05) VALUE "START".
+       01  WS-JOBLOG-EVENT-END         PIC X(05) VALUE "END".
+       01  WS-DRIVER-FINAL-RC          PIC 9(03) COMP-5 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           CALL "JOBLOG-WRITER" USING WS-JOBLOG-PROGRAM-NAME,
+               WS-JOBLOG-EVENT-START, WS-DRIVER-FINAL-RC
+           PERFORM 1000-INITIALIZE
+
+           MOVE 1 TO WS-CURRENT-STEP-NUM
+           MOVE "FIBONACCI-MAIN" TO WS-CURRENT-STEP-NAME
+           PERFORM 2000-RUN-FIBONACCI
+
+           IF NOT WS-ABORT-ACTIVE
+               MOVE 2 TO WS-CURRENT-STEP-NUM
+               MOVE "ADD" TO WS-CURRENT-STEP-NAME
+               PERFORM 2100-RUN-ADD
+           END-IF
+
+           IF NOT WS-ABORT-ACTIVE
+               MOVE 3 TO WS-CURRENT-STEP-NUM
+               MOVE "ADDITION" TO WS-CURRENT-STEP-NAME
+               PERFORM 2200-RUN-ADDITION
+           END-IF
+
+           IF NOT WS-ABORT-ACTIVE
+               MOVE 4 TO WS-CURRENT-STEP-NUM
+               MOVE "OUTCOMES" TO WS-CURRENT-STEP-NAME
+               PERFORM 2300-RUN-OUTCOMES
+           END-IF
+
+           IF NOT WS-ABORT-ACTIVE
+               MOVE 5 TO WS-CURRENT-STEP-NUM
+               MOVE "HELLO" TO WS-CURRENT-STEP-NAME
+               PERFORM 2400-RUN-HELLO
+           END-IF
+
+           IF NOT WS-ABORT-ACTIVE
+               MOVE 6 TO WS-CURRENT-STEP-NUM
+               MOVE "CALLON" TO WS-CURRENT-STEP-NAME
+               PERFORM 2500-RUN-CALLON
+           END-IF
+
+           PERFORM 8000-PRINT-SUMMARY
+           MOVE RETURN-CODE TO WS-DRIVER-FINAL-RC
+           CALL "JOBLOG-WRITER" USING WS-JOBLOG-PROGRAM-NAME,
+               WS-JOBLOG-EVENT-END, WS-DRIVER-FINAL-RC
+           CLOSE BATCH-REPORT
+           MOVE WS-DRIVER-FINAL-RC TO RETURN-CODE
+           GOBACK
+           .
+
+       1000-INITIALIZE.
+           OPEN OUTPUT BATCH-REPORT
+           WRITE BATCH-REPORT-RECORD FROM WS-HEADING-LINE
+
+           MOVE "FIBONACCI-MAIN" TO WS-STEP-NAME (1)
+           MOVE "ADD"            TO WS-STEP-NAME (2)
+           MOVE "ADDITION"       TO WS-STEP-NAME (3)
+           MOVE "OUTCOMES"       TO WS-STEP-NAME (4)
+           MOVE "HELLO"          TO WS-STEP-NAME (5)
+           MOVE "CALLON"         TO WS-STEP-NAME (6)
+           PERFORM 1100-INIT-ONE-STEP
+               VARYING WS-PRINT-INDEX FROM 1 BY 1
+               UNTIL WS-PRINT-INDEX > 6
+           .
+
+       1100-INIT-ONE-STEP.
+           MOVE ZERO TO WS-STEP-RC (WS-PRINT-INDEX)
+           MOVE "SKIPPED" TO WS-STEP-STATUS (WS-PRINT-INDEX)
+           .
+
+       2000-RUN-FIBONACCI.
+           MOVE ZERO TO RETURN-CODE
+           CALL "fibonacci-main"
+           END-CALL
+           PERFORM 9000-RECORD-STEP-RESULT
+           .
+
+       2100-RUN-ADD.
+           MOVE ZERO TO RETURN-CODE
+           CALL "add"
+           END-CALL
+           PERFORM 9000-RECORD-STEP-RESULT
+           .
+
+       2200-RUN-ADDITION.
+           MOVE ZERO TO RETURN-CODE
+           CALL "addition"
+           END-CALL
+           PERFORM 9000-RECORD-STEP-RESULT
+           .
+
+       2300-RUN-OUTCOMES.
+           MOVE ZERO TO RETURN-CODE
+           CALL "outcomes"
+           END-CALL
+           PERFORM 9000-RECORD-STEP-RESULT
+           .
+
+       2400-RUN-HELLO.
+           MOVE ZERO TO RETURN-CODE
+           CALL "hello"
+           END-CALL
+           PERFORM 9000-RECORD-STEP-RESULT
+           .
+
+       2500-RUN-CALLON.
+           MOVE ZERO TO RETURN-CODE
+           CALL "callon"
+           END-CALL
+           PERFORM 9000-RECORD-STEP-RESULT
+           .
+
+       9000-RECORD-STEP-RESULT.
+           MOVE RETURN-CODE TO WS-STEP-RC (WS-CURRENT-STEP-NUM)
+           IF RETURN-CODE = ZERO
+               MOVE "OK" TO WS-STEP-STATUS (WS-CURRENT-STEP-NUM)
+           ELSE
+               MOVE "FAILED" TO WS-STEP-STATUS (WS-CURRENT-STEP-NUM)
+               SET WS-ABORT-ACTIVE TO TRUE
+           END-IF
+           .
+
+       8000-PRINT-SUMMARY.
+           PERFORM 8100-PRINT-ONE-STEP
+               VARYING WS-PRINT-INDEX FROM 1 BY 1
+               UNTIL WS-PRINT-INDEX > 6
+           .
+
+       8100-PRINT-ONE-STEP.
+           MOVE WS-STEP-NAME (WS-PRINT-INDEX)   TO DL-STEP-NAME
+           MOVE WS-STEP-RC (WS-PRINT-INDEX)     TO DL-RC
+           MOVE WS-STEP-STATUS (WS-PRINT-INDEX) TO DL-STATUS
+           WRITE BATCH-REPORT-RECORD FROM WS-DETAIL-LINE
+           .
+       END PROGRAM DAILY-BATCH-DRIVER.
