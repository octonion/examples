@@ -0,0 +1,30 @@
+      *> ==================================================================
+      *> Copybook:      GREETTBL
+      *> Author:        Data Processing / Batch Systems
+      *> Date-Written:  2026-08-08
+      *> Purpose:       Multi-language greeting table, keyed by a
+      *>                two-letter locale code, for hello.cob's
+      *>                GREETLIST-driven greeting loop. New languages
+      *>                are added here without touching hello.cob.
+      *> ------------------------------------------------------------------
+      *> Maintenance history
+      *>   2026-08-08  dp  Initial version -- English, French, Spanish,
+      *>                   German, Japanese.
+      *> ==================================================================
+       01  WS-GREETING-TABLE-VALUES.
+           05  FILLER                  PIC X(22) VALUE
+               "ENHello, ".
+           05  FILLER                  PIC X(22) VALUE
+               "FRBonjour, ".
+           05  FILLER                  PIC X(22) VALUE
+               "ESHola, ".
+           05  FILLER                  PIC X(22) VALUE
+               "DEHallo, ".
+           05  FILLER                  PIC X(22) VALUE
+               "JAKonnichiwa, ".
+
+       01  GREETING-TABLE REDEFINES WS-GREETING-TABLE-VALUES.
+           05  GREETING-ENTRY OCCURS 5 TIMES
+                   INDEXED BY GT-IDX.
+               10  GT-LOCALE-CODE       PIC X(02).
+               10  GT-LOCALE-GREETING   PIC X(20).
