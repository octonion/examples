@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARITH-CALC.
+      *> ==================================================================
+      *> Author:        Data Processing / Batch Systems
+      *> Date-Written:  2026-08-08
+      *> Purpose:       Single, callable home for the "add x to y
+      *>                giving z" logic that used to be duplicated in
+      *>                languages/cobol/add.cob and cobol/outcomes.cob,
+      *>                so a fix to the arithmetic only has to be made
+      *>                once.
+      *> ------------------------------------------------------------------
+      *> Maintenance history
+      *>   2026-08-08  dp  Initial version, extracted from add.cob and
+      *>                   outcomes.cob.
+      *>   2026-08-08  dp  Every call now appends an entry to CALC-LOG
+      *>                   via CALC-LOG-WRITER, so the calculation
+      *>                   leaves a durable record beyond the console.
+      *>   2026-08-08  dp  Added ON SIZE ERROR handling: a Z overflow
+      *>                   is now flagged to ERROR-LOG via
+      *>                   ERROR-LOG-WRITER and Z is forced to zero
+      *>                   instead of being left with a silently wrong
+      *>                   value.
+      *>   2026-08-08  dp  The ERROR-LOG-WRITER call now passes fixed-
+      *>                   length WORKING-STORAGE fields instead of
+      *>                   literals: ERROR-LOG-WRITER's LINKAGE items
+      *>                   are wider than either literal, and a literal
+      *>                   passed BY REFERENCE is only backed by
+      *>                   storage as long as the literal itself, so
+      *>                   the callee was reading past the end of it.
+      *>   2026-08-08  dp  A Z overflow now also raises RETURN-CODE to
+      *>                   16 (severe -- Z is forced to zero) instead of
+      *>                   only being visible in ERROR-LOG, so a calling
+      *>                   program -- or DAILY-BATCH-DRIVER -- can detect
+      *>                   the failure without scanning the log. The
+      *>                   RETURN-CODE is only ever raised, never
+      *>                   lowered, so a worse condition set by an
+      *>                   earlier call in the same run is not masked.
+      *>   2026-08-08  dp  RETURN-CODE is now set from WS-SIZE-ERROR-
+      *>                   SWITCH as the last statement before GOBACK,
+      *>                   after the CALC-LOG-WRITER call, instead of
+      *>                   inside the ON SIZE ERROR clause itself --
+      *>                   CALC-LOG-WRITER's own GOBACK was clearing
+      *>                   RETURN-CODE back to zero on its way back
+      *>                   here, silently undoing the raise.
+      *> ==================================================================
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-ERR-PROGRAM-NAME PIC X(20) VALUE "ARITH-CALC".
+       01 WS-ERR-MESSAGE      PIC X(60) VALUE
+           "ADD X TO Y GIVING Z -- SIZE ERROR".
+       01 WS-SIZE-ERROR-SWITCH PIC X(01) VALUE "N".
+           88 WS-SIZE-ERROR-DETECTED             VALUE "Y".
+       LINKAGE SECTION.
+       01 X PIC S9(9) COMP-5.
+       01 Y PIC S9(9) COMP-5.
+       01 Z PIC S9(9) COMP-5.
+       PROCEDURE DIVISION USING X, Y, Z.
+       0000-MAINLINE.
+           ADD X TO Y GIVING Z
+               ON SIZE ERROR
+                   MOVE ZERO TO Z
+                   SET WS-SIZE-ERROR-DETECTED TO TRUE
+                   CALL "ERROR-LOG-WRITER" USING WS-ERR-PROGRAM-NAME,
+                       WS-ERR-MESSAGE
+           END-ADD.
+           CALL "CALC-LOG-WRITER" USING "A", X, Y, Z.
+           IF WS-SIZE-ERROR-DETECTED
+               IF RETURN-CODE < 16
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF.
+           GOBACK.
+       END PROGRAM ARITH-CALC.
