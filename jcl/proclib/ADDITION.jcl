@@ -0,0 +1,25 @@
+//ADDITION PROC
+//*********************************************************************
+//* Cataloged procedure: ADDITION
+//* Runs the ADDITION batch step (OP-CODE-selected add/subtract/
+//* multiply/divide over OPERAND-TABLE via ARITH-OPS), appending its
+//* result to CALCLOG and its START/END status to JOBLOG. ADDCTL
+//* supplies the day's list of operands to sum, one per record; when
+//* it is absent the step falls back to a two-operand demonstration
+//* sum.
+//*---------------------------------------------------------------------
+//* Maintenance history
+//*   2026-08-08  dp  Initial version, cataloged alongside the other
+//*                   six program PROCLIB members and the BATCHDRV
+//*                   driver proc for the nightly batch window.
+//*   2026-08-08  dp  Added the ADDCTL DD for the variable-length
+//*                   operand list.
+//*********************************************************************
+//STEP1    EXEC PGM=addition
+//STEPLIB  DD DSN=BATCH.PROD.LOADLIB,DISP=SHR
+//ADDCTL   DD DSN=BATCH.PROD.ADDCTL,DISP=SHR
+//CALCLOG  DD DSN=BATCH.PROD.CALCLOG,DISP=MOD
+//JOBLOG   DD DSN=BATCH.PROD.JOBLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//         PEND
