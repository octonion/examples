@@ -0,0 +1,19 @@
+//ADD      PROC
+//*********************************************************************
+//* Cataloged procedure: ADD
+//* Runs the ADD batch step (fixed x + y demo via ARITH-CALC),
+//* appending its result to CALCLOG and its START/END status to
+//* JOBLOG.
+//*---------------------------------------------------------------------
+//* Maintenance history
+//*   2026-08-08  dp  Initial version, cataloged alongside the other
+//*                   six program PROCLIB members and the BATCHDRV
+//*                   driver proc for the nightly batch window.
+//*********************************************************************
+//STEP1    EXEC PGM=add
+//STEPLIB  DD DSN=BATCH.PROD.LOADLIB,DISP=SHR
+//CALCLOG  DD DSN=BATCH.PROD.CALCLOG,DISP=MOD
+//JOBLOG   DD DSN=BATCH.PROD.JOBLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//         PEND
