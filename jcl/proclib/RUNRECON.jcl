@@ -0,0 +1,27 @@
+//RUNRECON PROC
+//*********************************************************************
+//* Cataloged procedure: RUNRECON
+//* Reads the day's JOBLOG and reconciles it against the six-step
+//* nightly schedule (FIBOMAIN, ADD, ADDITION, OUTCOMES, HELLO,
+//* CALLON), reporting any step with no END entry as MISSING, any
+//* step whose END entry carries a non-zero RETURN-CODE as FAILED,
+//* and any JOBLOG entry outside the schedule as UNEXPECTED, to
+//* RECONRPT. Logs its own START/END status to JOBLOG the same as
+//* the steps it reports on.
+//*---------------------------------------------------------------------
+//* Maintenance history
+//*   2026-08-08  dp  Initial version.
+//*   2026-08-09  dp  JOBLOG was coded DISP=SHR, but RUNRECON opens it
+//*                   EXTEND (via JOBLOG-WRITER) to log its own START/
+//*                   END entries, not just read it -- changed to
+//*                   DISP=MOD, matching every other PROCLIB member
+//*                   that writes to JOBLOG.
+//*********************************************************************
+//STEP1    EXEC PGM=RUNRECON
+//STEPLIB  DD DSN=BATCH.PROD.LOADLIB,DISP=SHR
+//JOBLOG   DD DSN=BATCH.PROD.JOBLOG,DISP=MOD
+//RECONRPT DD DSN=BATCH.PROD.RECONRPT,DISP=(MOD,KEEP,KEEP),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//         PEND
