@@ -0,0 +1,19 @@
+//OUTCOMES PROC
+//*********************************************************************
+//* Cataloged procedure: OUTCOMES
+//* Runs the OUTCOMES batch step (fixed x + y demo via ARITH-CALC,
+//* the same logic ADD uses), appending its result to CALCLOG and its
+//* START/END status to JOBLOG.
+//*---------------------------------------------------------------------
+//* Maintenance history
+//*   2026-08-08  dp  Initial version, cataloged alongside the other
+//*                   six program PROCLIB members and the BATCHDRV
+//*                   driver proc for the nightly batch window.
+//*********************************************************************
+//STEP1    EXEC PGM=outcomes
+//STEPLIB  DD DSN=BATCH.PROD.LOADLIB,DISP=SHR
+//CALCLOG  DD DSN=BATCH.PROD.CALCLOG,DISP=MOD
+//JOBLOG   DD DSN=BATCH.PROD.JOBLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//         PEND
