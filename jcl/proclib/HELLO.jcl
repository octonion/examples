@@ -0,0 +1,25 @@
+//HELLO    PROC
+//*********************************************************************
+//* Cataloged procedure: HELLO
+//* Runs the HELLO batch step, greeting every GREETLIST record through
+//* the GREETTBL locale lookup (falling back to a single English
+//* greeting when GREETLIST is empty), and logging its START/END
+//* status to JOBLOG.
+//*---------------------------------------------------------------------
+//* Maintenance history
+//*   2026-08-08  dp  Initial version, cataloged alongside the other
+//*                   six program PROCLIB members and the BATCHDRV
+//*                   driver proc for the nightly batch window.
+//*   2026-08-09  dp  GREETLIST was a 9-character ddname, one over
+//*                   JCL's 8-character limit -- the DSN qualifier
+//*                   had already been truncated to GREETLST but the
+//*                   ddname itself had not. Renamed the ddname to
+//*                   GREETLST to match hello.cob's SELECT.
+//*********************************************************************
+//STEP1    EXEC PGM=hello
+//STEPLIB  DD DSN=BATCH.PROD.LOADLIB,DISP=SHR
+//GREETLST DD DSN=BATCH.PROD.GREETLST,DISP=SHR
+//JOBLOG   DD DSN=BATCH.PROD.JOBLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//         PEND
