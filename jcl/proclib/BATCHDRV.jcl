@@ -0,0 +1,46 @@
+//BATCHDRV PROC
+//*********************************************************************
+//* Cataloged procedure: BATCHDRV
+//* Runs DAILY-BATCH-DRIVER, which CALLs all six demo programs in
+//* sequence within one address space, stopping at the first non-zero
+//* RETURN-CODE and writing a row per step (run or skipped) to
+//* BATCHRPT. Kept as a single-step alternative to chaining the six
+//* individual PROCLIB members below -- see DAILYRUN's header for when
+//* each form is used.
+//*---------------------------------------------------------------------
+//* Maintenance history
+//*   2026-08-08  dp  Initial version.
+//*   2026-08-09  dp  PGM=DAILY-BATCH-DRIVER exceeded MVS's 8-
+//*                   character, no-hyphen program-name limit --
+//*                   STEPLIB member names can't carry the hyphens or
+//*                   the extra length, even though the compiler's
+//*                   PROGRAM-ID text can. Changed to PGM=BATCHDRV,
+//*                   the name the linkage editor actually catalogs
+//*                   this load module under in BATCH.PROD.LOADLIB.
+//*                   Also renamed the GREETLIST DD below to GREETLST
+//*                   -- see hello.cob's maintenance history for why.
+//*   2026-08-09  dp  Added the DIAGTAB DD -- DIAG-DISPATCH, which
+//*                   callon.cob calls as one of this step's six
+//*                   programs, now reads its call-site table from
+//*                   this dataset at run time instead of carrying it
+//*                   as a compiled-in table.
+//*********************************************************************
+//STEP1    EXEC PGM=BATCHDRV
+//STEPLIB  DD DSN=BATCH.PROD.LOADLIB,DISP=SHR
+//BATCHRPT DD DSN=BATCH.PROD.BATCHRPT,DISP=(MOD,KEEP,KEEP),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//FIBIN    DD DSN=BATCH.PROD.FIBIN,DISP=SHR
+//FIBOUT   DD DSN=BATCH.PROD.FIBOUT,DISP=(MOD,KEEP,KEEP),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//FIBCKPT  DD DSN=BATCH.PROD.FIBCKPT,DISP=SHR
+//CTLCARD  DD DSN=BATCH.PROD.CTLCARD,DISP=SHR
+//FIBCACHE DD DSN=BATCH.PROD.FIBCACHE,DISP=SHR
+//CALCLOG  DD DSN=BATCH.PROD.CALCLOG,DISP=MOD
+//GREETLST DD DSN=BATCH.PROD.GREETLST,DISP=SHR
+//DIAGTAB  DD DSN=BATCH.PROD.DIAGTAB,DISP=SHR
+//DUMPOUT  DD DSN=BATCH.PROD.DUMPOUT,DISP=MOD
+//ERRLOG   DD DSN=BATCH.PROD.ERRLOG,DISP=MOD
+//JOBLOG   DD DSN=BATCH.PROD.JOBLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//         PEND
