@@ -0,0 +1,27 @@
+//CALLON   PROC
+//*********************************************************************
+//* Cataloged procedure: CALLON
+//* Runs the CALLON batch step, dispatching its four diagnostic calls
+//* (two CBL_OC_DUMP dumps, a printf-style format, and a third dump)
+//* through DIAG-DISPATCH against DIAGTAB, and logging its START/END
+//* status to JOBLOG.
+//*---------------------------------------------------------------------
+//* Maintenance history
+//*   2026-08-08  dp  Initial version, cataloged alongside the other
+//*                   six program PROCLIB members and the BATCHDRV
+//*                   driver proc for the nightly batch window.
+//*   2026-08-09  dp  Added the DIAGTAB DD -- DIAG-DISPATCH now reads
+//*                   its call-site table from this dataset at run
+//*                   time instead of carrying it as a compiled-in
+//*                   table, so a diagnostic routine can be added or
+//*                   retired with a DIAGTAB data change alone.
+//*********************************************************************
+//STEP1    EXEC PGM=callon
+//STEPLIB  DD DSN=BATCH.PROD.LOADLIB,DISP=SHR
+//DIAGTAB  DD DSN=BATCH.PROD.DIAGTAB,DISP=SHR
+//DUMPOUT  DD DSN=BATCH.PROD.DUMPOUT,DISP=MOD
+//ERRLOG   DD DSN=BATCH.PROD.ERRLOG,DISP=MOD
+//JOBLOG   DD DSN=BATCH.PROD.JOBLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//         PEND
