@@ -0,0 +1,32 @@
+//FIBOMAIN PROC
+//*********************************************************************
+//* Cataloged procedure: FIBOMAIN
+//* Runs the FIBONACCI-MAIN batch step against the day's FIBIN
+//* requests (or CTLCARD, when FIBIN is empty for the day), reading
+//* and rewriting the FIBCKPT restart checkpoint and the FIBCACHE
+//* keyed lookup file, and writing FIBOUT and JOBLOG.
+//*---------------------------------------------------------------------
+//* Maintenance history
+//*   2026-08-08  dp  Initial version, cataloged alongside the other
+//*                   six program PROCLIB members and the BATCHDRV
+//*                   driver proc for the nightly batch window.
+//*   2026-08-09  dp  PGM=fibonacci-main exceeded MVS's 8-character,
+//*                   no-hyphen program-name limit -- STEPLIB member
+//*                   names can't carry the hyphen or the extra
+//*                   length, even though the compiler's PROGRAM-ID
+//*                   text can. Changed to PGM=FIBOMAIN, the name the
+//*                   linkage editor actually catalogs this load
+//*                   module under in BATCH.PROD.LOADLIB.
+//*********************************************************************
+//STEP1    EXEC PGM=FIBOMAIN
+//STEPLIB  DD DSN=BATCH.PROD.LOADLIB,DISP=SHR
+//FIBIN    DD DSN=BATCH.PROD.FIBIN,DISP=SHR
+//FIBOUT   DD DSN=BATCH.PROD.FIBOUT,DISP=(MOD,KEEP,KEEP),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//FIBCKPT  DD DSN=BATCH.PROD.FIBCKPT,DISP=SHR
+//CTLCARD  DD DSN=BATCH.PROD.CTLCARD,DISP=SHR
+//FIBCACHE DD DSN=BATCH.PROD.FIBCACHE,DISP=SHR
+//JOBLOG   DD DSN=BATCH.PROD.JOBLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//         PEND
