@@ -0,0 +1,50 @@
+//DAILYRUN JOB (ACCTNO),'NIGHTLY BATCH',CLASS=A,MSGCLASS=A,
+//         NOTIFY=&SYSUID
+//*********************************************************************
+//* JOB: DAILYRUN
+//* Nightly batch-window run of the full demo program set.
+//*
+//* Chains the six individual PROCLIB steps in the same order
+//* DAILY-BATCH-DRIVER runs them internally (FIBOMAIN, ADD, ADDITION,
+//* OUTCOMES, HELLO, CALLON). Each step after the first is gated with
+//* COND= against every step ahead of it, so a bad RETURN-CODE
+//* anywhere in the chain skips every step behind it instead of
+//* running the rest against a broken prior result -- the same rule
+//* DAILY-BATCH-DRIVER enforces inside its one address space, expressed
+//* here at the JCL step level so an operator can RESTART= a single
+//* failed step without rerunning the whole suite from FIBOMAIN.
+//*
+//* BATCHDRV, the seventh cataloged procedure in PROCLIB, runs the
+//* same six programs as one DAILY-BATCH-DRIVER step in a single
+//* address space; it is not scheduled here but is available for an
+//* operator to submit standalone for an ad hoc full-suite rerun
+//* outside this nightly window, where the overhead of six separate
+//* job steps isn't wanted.
+//*
+//* S070RECON runs RUNRECON, which reconciles JOBLOG against the six-
+//* step schedule above and reports any step that never wrote an END
+//* entry, any step that ended with a non-zero RETURN-CODE, and any
+//* JOBLOG entry outside the schedule. It carries no COND= of its own
+//* so it always runs, even when an earlier step was skipped -- that
+//* is exactly the condition it exists to report on.
+//*---------------------------------------------------------------------
+//* Maintenance history
+//*   2026-08-08  dp  Initial version.
+//*   2026-08-08  dp  Added S070RECON, running unconditionally after
+//*                   the six scheduled steps, to reconcile the day's
+//*                   JOBLOG against the expected schedule.
+//*********************************************************************
+//S010FIBO EXEC PROC=FIBOMAIN
+//S020ADD  EXEC PROC=ADD,
+//         COND=((0,NE,S010FIBO))
+//S030ADDN EXEC PROC=ADDITION,
+//         COND=((0,NE,S010FIBO),(0,NE,S020ADD))
+//S040OUTC EXEC PROC=OUTCOMES,
+//         COND=((0,NE,S010FIBO),(0,NE,S020ADD),(0,NE,S030ADDN))
+//S050HELO EXEC PROC=HELLO,
+//         COND=((0,NE,S010FIBO),(0,NE,S020ADD),(0,NE,S030ADDN),
+//               (0,NE,S040OUTC))
+//S060CALL EXEC PROC=CALLON,
+//         COND=((0,NE,S010FIBO),(0,NE,S020ADD),(0,NE,S030ADDN),
+//               (0,NE,S040OUTC),(0,NE,S050HELO))
+//S070RECON EXEC PROC=RUNRECON
