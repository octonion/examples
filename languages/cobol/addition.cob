@@ -1,11 +1,227 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. addition.
+      *> Maintenance history
+      *>   2026-08-08  dp  Grown from a one-shot intrinsic-function add
+      *>                   demo into a general arithmetic utility:
+      *>                   OP-CODE now selects add, subtract, multiply,
+      *>                   or divide (with remainder) instead of a new
+      *>                   one-off program being written for each
+      *>                   operator. Also corrected the add path to
+      *>                   FUNCTION SUM -- there is no FUNCTION ADD.
+      *>   2026-08-08  dp  Every run now appends an entry to CALC-LOG
+      *>                   via CALC-LOG-WRITER, so the calculation
+      *>                   leaves a durable record beyond the console.
+      *>   2026-08-08  dp  X, Y, and Z now carry PIC S9(9)V99 so this
+      *>                   can reconcile dollar-and-cents totals
+      *>                   instead of needing a separate decimal-
+      *>                   capable program; every result is ROUNDED.
+      *>                   X, Y, and Z use COMP-3 rather than COMP-5 --
+      *>                   this compiler's COMP-5 DISPLAY does not
+      *>                   honor the V99 picture (it shows the raw
+      *>                   binary digit count instead), while COMP-3
+      *>                   displays correctly and is the usual choice
+      *>                   for packed decimal amounts in any case.
+      *>                   CALC-LOG-WRITER's LINKAGE is whole-number
+      *>                   only, so the audit entry logs the ROUNDED
+      *>                   whole-dollar amount -- the DISPLAY output
+      *>                   still shows full cents precision.
+      *>   2026-08-08  dp  OP-ADD no longer stops at two operands: it
+      *>                   now sums OPERAND-COUNT entries out of
+      *>                   OPERAND-TABLE. FUNCTION SUM was tried first
+      *>                   but this compiler does not total an OCCURS
+      *>                   DEPENDING ON table passed as a single
+      *>                   argument (it silently sums just the first
+      *>                   entry), so the total is now accumulated one
+      *>                   entry at a time in 1000-SUM-OPERANDS. X and
+      *>                   Y remain as-is for the two-operand
+      *>                   subtract/multiply/divide operations.
+      *>   2026-08-08  dp  The four operations now live in the shared
+      *>                   ARITH-OPS subprogram instead of inline here,
+      *>                   the same way add.cob/outcomes.cob call
+      *>                   ARITH-CALC -- this lets the ARITHQA
+      *>                   regression job exercise the same logic this
+      *>                   program uses.
+      *>   2026-08-08  dp  STOP RUN changed to GOBACK so DAILY-BATCH-
+      *>                   DRIVER can CALL this as one processing step
+      *>                   and go on to the next one; GOBACK still ends
+      *>                   the run the same way STOP RUN did when this
+      *>                   is run standalone as the top-level program.
+      *>   2026-08-08  dp  RETURN-CODE is now reset to zero before the
+      *>                   ARITH-OPS call so a clean run reports zero;
+      *>                   ARITH-OPS raises it to 16 on its own if the
+      *>                   operation overflows or divides by zero.
+      *>   2026-08-08  dp  RETURN-CODE from the ARITH-OPS call is now
+      *>                   captured into ws-max-return-code right away
+      *>                   and written back to RETURN-CODE only once,
+      *>                   as the last statement before GOBACK -- the
+      *>                   CALC-LOG-WRITER call that follows ARITH-OPS
+      *>                   GOBACKs through its own RETURN-CODE, which
+      *>                   was clearing ARITH-OPS's RC=16 back to zero.
+      *>   2026-08-08  dp  Now logs a START entry to JOBLOG at the top
+      *>                   of the run and an END entry (with the final
+      *>                   ws-max-return-code) right before GOBACK, via
+      *>                   the shared JOBLOG-WRITER, so this step shows
+      *>                   up in the day's operational audit trail. The
+      *>                   START/END event tags are passed from WS
+      *>                   fields sized to match JOBLOG-WRITER's LINKAGE
+      *>                   picture rather than as inline literals -- a
+      *>                   literal shorter than the receiving PIC X(05)
+      *>                   was letting the second call's WRITE fail
+      *>                   silently with a bad file status. The RETURN-
+      *>                   CODE argument goes through JL-RETURN-CODE, a
+      *>                   COMP-5 field matching JOBLOG-WRITER's
+      *>                   LINKAGE picture, since WS-MAX-RETURN-CODE
+      *>                   itself is DISPLAY usage.
+      *>   2026-08-08  dp  OPERAND-COUNT/OPERAND-TABLE were still only
+      *>                   ever loaded with two hardcoded demonstration
+      *>                   entries, so the OCCURS DEPENDING ON machinery
+      *>                   added earlier was never actually driven by a
+      *>                   variable-length list. Added an optional
+      *>                   ADDCTL control-card file, one operand per
+      *>                   record, read the same way fibonacci-main
+      *>                   reads CTLCARD/FIBIN -- one record at a time
+      *>                   until AT END -- and loaded into OPERAND-TABLE
+      *>                   up to its 20-entry limit. When ADDCTL is not
+      *>                   present (or is present but empty), this falls
+      *>                   back to the original two-operand demonstration
+      *>                   values, the same graceful-fallback pattern
+      *>                   hello.cob uses for a missing GREETLIST.
+      *>   2026-08-09  dp  1200-LOAD-ONE-OPERAND's loop used to stop
+      *>                   silently at the 20-entry OPERAND-TABLE limit
+      *>                   with no record that anything beyond entry 20
+      *>                   was dropped from the day's control total.
+      *>                   1000-BUILD-OPERANDS now checks WS-END-OF-
+      *>                   ADDCTL after the loop: if ADDCTL still had
+      *>                   unread records, a WARNING is logged to
+      *>                   ERROR-LOG via ERROR-LOG-WRITER and
+      *>                   WS-MAX-RETURN-CODE is raised to 4, the same
+      *>                   "worked around, but flag it" convention used
+      *>                   for FIBONACCI-MAIN's overflow handling and
+      *>                   hello.cob's locale fallback. The ARITH-OPS
+      *>                   RETURN-CODE capture right after the CALL is
+      *>                   now a raise (only overwritten when higher)
+      *>                   instead of an unconditional MOVE, so a
+      *>                   truncation flagged here is not wiped out by
+      *>                   ARITH-OPS's own RETURN-CODE=0 on a
+      *>                   successful calculation.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADD-CTLCARD ASSIGN TO "ADDCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-addctl-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ADD-CTLCARD.
+       01  addctl-record.
+           05  ac-operand PIC S9(9)V99.
+
        WORKING-STORAGE SECTION.
-       01 x PIC S9(9) COMP-5 VALUE 2.
-       01 y PIC S9(9) COMP-5 VALUE 2.
-       01 z PIC S9(9) COMP-5.
+       01 op-code PIC X(01) VALUE "A".
+           88 op-add                        VALUE "A".
+           88 op-subtract                   VALUE "S".
+           88 op-multiply                   VALUE "M".
+           88 op-divide                     VALUE "D".
+       01 x PIC S9(9)V99 COMP-3 VALUE 2.
+       01 y PIC S9(9)V99 COMP-3 VALUE 2.
+       01 z PIC S9(9)V99 COMP-3.
+       01 remainder-result PIC S9(9)V99 COMP-3.
+       01 operand-count PIC 9(02) COMP-5 VALUE 2.
+       01 operand-table.
+           05 operand-entry PIC S9(9)V99 COMP-3
+               OCCURS 1 TO 20 TIMES DEPENDING ON operand-count.
+       01 ws-addctl-status PIC X(02) VALUE SPACES.
+           88 ws-addctl-found                    VALUE "00".
+       01 ws-addctl-eof-switch PIC X(01) VALUE "N".
+           88 ws-end-of-addctl                    VALUE "Y".
+       01 ws-log-x PIC S9(9) COMP-5.
+       01 ws-log-y PIC S9(9) COMP-5.
+       01 ws-log-z PIC S9(9) COMP-5.
+       01 ws-max-return-code PIC 9(03) VALUE ZERO.
+       01 ws-err-program-name PIC X(20) VALUE "ADDITION".
+       01 ws-err-message PIC X(60) VALUE
+           "ADDCTL OPERAND LIST TRUNCATED AT 20 ENTRIES".
+       01 jl-program-name PIC X(20) VALUE "ADDITION".
+       01 jl-event-start PIC X(05) VALUE "START".
+       01 jl-event-end PIC X(05) VALUE "END".
+       01 jl-return-code PIC 9(03) COMP-5 VALUE ZERO.
        PROCEDURE DIVISION.
-       display function add (x,y).
-       STOP RUN.
+       0000-mainline.
+           move zero to return-code
+           call "JOBLOG-WRITER" using jl-program-name, jl-event-start,
+               jl-return-code
+           perform 1000-build-operands
+
+           call "ARITH-OPS" using op-code, operand-count,
+               operand-table, x, y, z, remainder-result
+           if return-code > ws-max-return-code
+               move return-code to ws-max-return-code
+           end-if
+
+           if op-divide
+               display z " remainder " remainder-result
+           else
+               display z
+           end-if
+
+           compute ws-log-x rounded = x
+           compute ws-log-y rounded = y
+           compute ws-log-z rounded = z
+           call "CALC-LOG-WRITER" using op-code, ws-log-x, ws-log-y,
+               ws-log-z
+           move ws-max-return-code to jl-return-code
+           call "JOBLOG-WRITER" using jl-program-name, jl-event-end,
+               jl-return-code
+           move ws-max-return-code to return-code
+           goback
+           .
+
+       1000-build-operands.
+           open input add-ctlcard
+           if ws-addctl-found
+               move zero to operand-count
+               perform 1100-read-addctl
+               perform 1200-load-one-operand thru 1200-exit
+                   until ws-end-of-addctl
+                   or operand-count = 20
+               if not ws-end-of-addctl
+                   call "ERROR-LOG-WRITER" using ws-err-program-name,
+                       ws-err-message
+                   if 4 > ws-max-return-code
+                       move 4 to ws-max-return-code
+                   end-if
+               end-if
+               close add-ctlcard
+               if operand-count = zero
+                   perform 1300-default-operands
+               end-if
+           else
+               perform 1300-default-operands
+           end-if
+           .
+
+       1100-read-addctl.
+           read add-ctlcard
+               at end
+                   set ws-end-of-addctl to true
+           end-read
+           .
+
+       1200-load-one-operand.
+           if ws-end-of-addctl
+               go to 1200-exit
+           end-if
+           add 1 to operand-count
+           move ac-operand to operand-entry (operand-count)
+           perform 1100-read-addctl
+           .
+       1200-exit.
+           exit
+           .
+
+       1300-default-operands.
+           move 2 to operand-count
+           move 2 to operand-entry (1)
+           move 2 to operand-entry (2)
+           .
