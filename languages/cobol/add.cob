@@ -1,12 +1,54 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. add.
+      *> Maintenance history
+      *>   2026-08-08  dp  Now calls the shared ARITH-CALC subprogram
+      *>                   instead of adding x to y inline, so this and
+      *>                   cobol/outcomes.cob share one copy of the
+      *>                   arithmetic logic.
+      *>   2026-08-08  dp  STOP RUN changed to GOBACK so DAILY-BATCH-
+      *>                   DRIVER can CALL this as one processing step
+      *>                   and go on to the next one; GOBACK still ends
+      *>                   the run the same way STOP RUN did when this
+      *>                   is run standalone as the top-level program.
+      *>   2026-08-08  dp  RETURN-CODE is now reset to zero before the
+      *>                   ARITH-CALC call so a clean run reports zero;
+      *>                   ARITH-CALC raises it to 16 on its own if the
+      *>                   add overflows.
+      *>   2026-08-08  dp  Now logs a START entry to JOBLOG at the top
+      *>                   of the run and an END entry (with the final
+      *>                   RETURN-CODE) right before GOBACK, via the
+      *>                   shared JOBLOG-WRITER, so this step shows up
+      *>                   in the day's operational audit trail.
+      *>                   RETURN-CODE from ARITH-CALC is captured into
+      *>                   jl-max-return-code and written back only
+      *>                   once, as the last statement before GOBACK --
+      *>                   the JOBLOG-WRITER END call GOBACKs through
+      *>                   its own RETURN-CODE, which would otherwise
+      *>                   clear a RETURN-CODE of 16 back to zero. The
+      *>                   START/END event tags are passed from WS
+      *>                   fields sized to match JOBLOG-WRITER's LINKAGE
+      *>                   picture rather than as inline literals -- a
+      *>                   literal shorter than the receiving PIC X(05)
+      *>                   was letting the second call's WRITE fail
+      *>                   silently with a bad file status.
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 x PIC S9(9) COMP-5 VALUE 2.
        01 y PIC S9(9) COMP-5 VALUE 2.
        01 z PIC S9(9) COMP-5.
+       01 jl-program-name PIC X(20) VALUE "ADD".
+       01 jl-event-start PIC X(05) VALUE "START".
+       01 jl-event-end PIC X(05) VALUE "END".
+       01 jl-max-return-code PIC 9(03) COMP-5 VALUE ZERO.
        PROCEDURE DIVISION.
-       add x to y giving z.
+       MOVE ZERO TO RETURN-CODE.
+       CALL "JOBLOG-WRITER" USING jl-program-name, jl-event-start,
+           jl-max-return-code.
+       call "ARITH-CALC" using x, y, z.
+       move return-code to jl-max-return-code.
        display z.
-       STOP RUN.
+       CALL "JOBLOG-WRITER" USING jl-program-name, jl-event-end,
+           jl-max-return-code.
+       move jl-max-return-code to return-code.
+       GOBACK.
