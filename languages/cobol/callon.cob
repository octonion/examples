@@ -5,6 +5,57 @@ GCobol*>>SOURCE FORMAT IS FIXED
       *> Purpose:   Try C library formatted printing, and CALL exception
       *> Tectonics: cobc -x callon.cob
       *>        or  cobc -x callon.cob CBL_OC_DUMP.cob
+      *> ***************************************************************
+      *> Maintenance history
+      *>   2026-08-08  dp  The three CBL_OC_DUMP calls now go through
+      *>                   the shared DUMP-WRITER wrapper, which tags
+      *>                   each dump with the field name and a
+      *>                   timestamp in the DUMPOUT dataset before the
+      *>                   raw memory dump is produced.
+      *>   2026-08-08  dp  DUMP-WRITER now also needs this program's
+      *>                   name, so it can log a WARNING to ERROR-LOG
+      *>                   if CBL_OC_DUMP turns out not to be linked in.
+      *>   2026-08-08  dp  The printf call for PIE now goes through the
+      *>                   shared PRINTF-WRITER, which looks its format
+      *>                   string up in the FMTCTL table by field name
+      *>                   instead of taking a hardcoded literal here.
+      *>   2026-08-08  dp  All four diagnostic calls (the three dumps
+      *>                   plus the PIE format) now resolve which
+      *>                   subprogram to CALL through DIAG-DISPATCH
+      *>                   against the DIAGTAB table instead of a
+      *>                   hardcoded literal on the CALL statement, so
+      *>                   a diagnostic routine can be swapped or
+      *>                   retired with a DIAGTAB change alone.
+      *>   2026-08-08  dp  RETURN-CODE is now reset to zero at the
+      *>                   start of the run; DUMP-WRITER, PRINTF-WRITER,
+      *>                   and DIAG-DISPATCH each raise it on their own
+      *>                   warning/validation conditions, so a clean
+      *>                   run reports zero and a degraded one reports
+      *>                   the worst condition any of the four
+      *>                   diagnostic calls ran into.
+      *>   2026-08-08  dp  RETURN-CODE is captured into dt-max-rc right
+      *>                   after every DIAG-DISPATCH and dispatched
+      *>                   diagnostic call, and only written back to
+      *>                   RETURN-CODE once, as the last statement
+      *>                   before GOBACK -- each call here GOBACKs
+      *>                   through its own RETURN-CODE, so the next
+      *>                   call in line was clearing a warning raised
+      *>                   by the one before it.
+      *>   2026-08-08  dp  Now logs a START entry to JOBLOG at the top
+      *>                   of the run and an END entry (with the final
+      *>                   dt-max-rc) right before GOBACK, via the
+      *>                   shared JOBLOG-WRITER, so this step shows up
+      *>                   in the day's operational audit trail. The
+      *>                   RETURN-CODE argument goes through jl-return-
+      *>                   code, a COMP-5 field matching JOBLOG-WRITER's
+      *>                   LINKAGE picture, since dt-max-rc itself is
+      *>                   DISPLAY usage; the START/END event tags are
+      *>                   likewise passed from WS fields sized to
+      *>                   match JOBLOG-WRITER's PIC X(05) rather than
+      *>                   as inline literals -- a literal shorter than
+      *>                   that receiving picture was letting the
+      *>                   second call's WRITE fail silently with a bad
+      *>                   file status.
       *> ***************************************************************
        identification division.
        program-id. callon.
@@ -16,26 +67,111 @@ GCobol*>>SOURCE FORMAT IS FIXED
        01 pie         usage float-short.
        01 stuff       pic x(12) value 'abcdefghijkl'.
 
+       01 dw-continue-yes pic x(01) value "Y".
+       01 dw-continue-no  pic x(01) value "N".
+
+       01 dw-program-name       pic x(20) value "CALLON".
+       01 dw-field-pie          pic x(20) value "PIE".
+       01 dw-field-stuff-cont   pic x(20) value "STUFF (CONTINUE)".
+       01 dw-field-stuff-abort  pic x(20) value "STUFF (ABORT)".
+
+       01 pw-field-pie          pic x(20) value "PIE".
+
+       01 dt-tag-pie-dump         pic x(20) value "PIE-DUMP".
+       01 dt-tag-stuff-cont       pic x(20) value "STUFF-DUMP-CONT".
+       01 dt-tag-stuff-abort      pic x(20) value "STUFF-DUMP-ABORT".
+       01 dt-tag-pie-format       pic x(20) value "PIE-FORMAT".
+       01 dt-routine-name         pic x(20).
+       01 dt-arg-count            pic 9(02).
+       01 dt-found-switch         pic x(01).
+           88 dt-tag-found                value "Y".
+       01 dt-max-rc               pic 9(03) value zero.
+
+       01 jl-program-name         pic x(20) value "CALLON".
+       01 jl-event-start          pic x(05) value "START".
+       01 jl-event-end            pic x(05) value "END".
+       01 jl-return-code          pic 9(03) comp-5 value zero.
+
       *> ***************************************************************
        procedure division.
+       move zero to return-code
+       call "JOBLOG-WRITER" using jl-program-name, jl-event-start,
+           jl-return-code
+       end-call
        move 3.141592654 to pie
 
       *> Get a dump of the memory at pie, but don't stop if not linked
-       call "CBL_OC_DUMP" using pie 4 on exception continue end-call
+       call "DIAG-DISPATCH" using dt-tag-pie-dump, dt-routine-name,
+           dt-arg-count, dt-found-switch
+       end-call
+       if return-code > dt-max-rc
+           move return-code to dt-max-rc
+       end-if
+       if dt-tag-found
+           call dt-routine-name using dw-program-name, dw-field-pie,
+               pie, length of pie, dw-continue-yes
+           end-call
+           if return-code > dt-max-rc
+               move return-code to dt-max-rc
+           end-if
+       end-if
 
-      *> Call C's printf, abort if not available
-       call static "printf" using
-           "float-short: %10.8f" & x"0a00"
-           by value pie
-           returning result
+      *> Call C's printf through the FMTCTL-driven wrapper, abort if
+      *> not available
+       call "DIAG-DISPATCH" using dt-tag-pie-format, dt-routine-name,
+           dt-arg-count, dt-found-switch
        end-call
+       if return-code > dt-max-rc
+           move return-code to dt-max-rc
+       end-if
+       if dt-tag-found
+           call dt-routine-name using pw-field-pie, pie, result
+           end-call
+           if return-code > dt-max-rc
+               move return-code to dt-max-rc
+           end-if
+       end-if
        display pie space length of pie space result
 
       *> Get a dump of the memory used by stuff, don't stop if no link
-       call "CBL_OC_DUMP" using stuff 12 on exception continue end-call
+       call "DIAG-DISPATCH" using dt-tag-stuff-cont, dt-routine-name,
+           dt-arg-count, dt-found-switch
+       end-call
+       if return-code > dt-max-rc
+           move return-code to dt-max-rc
+       end-if
+       if dt-tag-found
+           call dt-routine-name using dw-program-name,
+               dw-field-stuff-cont, stuff, length of stuff,
+               dw-continue-yes
+           end-call
+           if return-code > dt-max-rc
+               move return-code to dt-max-rc
+           end-if
+       end-if
 
       *> Get a dump of the memory used by stuff, abort if not linked <*
-       call "CBL_OC_DUMP" using stuff 12 end-call
+       call "DIAG-DISPATCH" using dt-tag-stuff-abort, dt-routine-name,
+           dt-arg-count, dt-found-switch
+       end-call
+       if return-code > dt-max-rc
+           move return-code to dt-max-rc
+       end-if
+       if dt-tag-found
+           call dt-routine-name using dw-program-name,
+               dw-field-stuff-abort, stuff, length of stuff,
+               dw-continue-no
+           end-call
+           if return-code > dt-max-rc
+               move return-code to dt-max-rc
+           end-if
+       end-if
+
+       move dt-max-rc to jl-return-code
+       call "JOBLOG-WRITER" using jl-program-name, jl-event-end,
+           jl-return-code
+       end-call
 
+       move dt-max-rc to return-code
        goback.
        end program callon.
